@@ -64,38 +64,130 @@
            ACCESS MODE IS SEQUENTIAL 
            FILE STATUS IS LK-FS-W.  
       *    
-           SELECT OPTIONAL RECLOGR ASSIGN TO NCLOGR 
-           ORGANIZATION IS SEQUENTIAL 
-           ACCESS MODE IS SEQUENTIAL 
-           FILE STATUS IS LK-FS-R. 
+           SELECT OPTIONAL RECLOGR ASSIGN TO NCLOGR
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS LK-FS-R.
+      *    CS MODE - FLAT COMMA-DELIMITED EXTRACT, ONE LINE PER
+      *    INTERVAL/NAKSHATRA, FOR SPREADSHEET/BI TOOLS
+           SELECT OPTIONAL RECEXTR ASSIGN TO NCEXTR
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FS-X.
+      *    CHECKPOINT/RESTART FOR THE PARA-SQL-SQ INTERVAL LOOP
+           SELECT OPTIONAL RECCKPT ASSIGN TO NCCKPT
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FS-CK.
+      *    PER-RUN AUDIT TRAIL - ONE RECORD EVERY INVOCATION, WHETHER
+      *    IT SUCCEEDED OR ABORTED, INDEPENDENT OF NCLOGW
+           SELECT OPTIONAL RECAUDIT ASSIGN TO NCAUDIT
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FS-AUD.
        DATA DIVISION.
        FILE SECTION. 
-       FD RECLOGW. 
+       FD RECLOGW.
       ******************************************************************
-       01 RECV01-DS. 
-      ******************************************************************       
-      * TODO: BINARY FORM OF DATA INSIDE THE STRUCTURE
+      *    RECV01-DS-LEN DOUBLES AS THE RECORD'S INTERVAL COUNT (THE
+      *    OCCURS DEPENDING ON GOVERNOR FOR RECV01-DS-TAB) AND AS THE
+      *    "LENGTH" METADATA VALIDATED ON READ-BACK; RECV01-DS-CRC-VALUE
+      *    IS A CHECKSUM OVER THE BODY, COMPUTED BY PARA-COMPUTE-CRC
       ******************************************************************
+       01 RECV01-DS.
+        05 RECV01-DS-LEN            PIC   9(9) COMP-5.
+        05 RECV01-DS-CRC-VALUE      PIC   9(9) COMP-5.
         05 RECV01-DS-HEADER.
+         10 RECV01-DS-USER            PIC   X(8).
+         10 RECV01-DS-START-DATE      PIC   99(4)/99/99.
+         10 RECV01-DS-CURRENT-DATE    PIC   X(10).
+         10 RECV01-DS-INTERVAL-VAL    PIC   S9(3).
         05 RECV01-DS-TABLE-STATS.
+         10 RECV01-DS-TAB OCCURS 1 TO 120 TIMES DEPENDING ON
+                       RECV01-DS-LEN INDEXED BY DS-I.
+          15 RECV01-DS-CITIZEN OCCURS 2 TIMES. *> 1-ALIVE, 2-DEAD
+           20 RECV01-DS-MALE           PIC   9(9) COMP-5.
+           20 RECV01-DS-FEMALE         PIC   9(9) COMP-5.
+          15 RECV01-DS-NTAB OCCURS 27 TIMES INDEXED BY DS-J.
+           20 RECV01-DS-N              PIC   9(9) COMP-5.
+           20 RECV01-DS-U              PIC   9(9) COMP-5.
+           20 RECV01-DS-N-ALIVE-MALE   PIC   9(9) COMP-5.
+           20 RECV01-DS-N-ALIVE-FEMALE PIC   9(9) COMP-5.
+           20 RECV01-DS-N-DEAD-MALE    PIC   9(9) COMP-5.
+           20 RECV01-DS-N-DEAD-FEMALE  PIC   9(9) COMP-5.
         05 RECV01-DS-SUMMARY.
-
-      ******************************************************************      
-       FD RECLOGR    
-           BLOCK CONTAINS 0 RECORDS 
-      *    WHEN RECV01 IS COMPLETED CHECK RECORD LENGTH MIN & MAX
-      *    AND CHANGE VALUES 100 AND 900 TO NEW, PROPER ONES      
-           RECORD IS VARYING IN SIZE FROM 100 to 900 *>CHANGE RANGE !!!!
-           DEPENDING ON RECV01-DS-R-LEN *> TODO IN WS-
+         10 RECV01-DS-S-TOTAL-CP      PIC   9(9) COMP-5.
+         10 RECV01-DS-S-TALIVE-CP     PIC   9(9) COMP-5.
+         10 RECV01-DS-S-NMAX-PQ       PIC   9(9) COMP-5.
+         10 RECV01-DS-S-NMIN-PQ       PIC   9(9) COMP-5.
+      ******************************************************************
+       FD RECLOGR
+           BLOCK CONTAINS 0 RECORDS
+      *    RANGE COVERS 1 INTERVAL (SMALLEST BODY) THROUGH 120
+      *    INTERVALS (LARGEST BODY) OF RECV01-DS-R-TAB - SEE
+      *    PARA-COMPUTE-CRC/PARA-VALIDATE-DS-RECORD FOR THE MATCHING
+      *    LENGTH ARITHMETIC USED TO VERIFY A RECORD ON READ-BACK
+           RECORD IS VARYING IN SIZE FROM 720 TO 79736
+           DEPENDING ON RECV01-DS-R-LEN
            RECORDING MODE IS V *> VB?
-           DATA RECORD IS RECV01-DS-R. 
+           DATA RECORD IS RECV01-DS-R.
 
-       01 RECV01-DS-R. 
+       01 RECV01-DS-R.
+        05 RECV01-DS-R-LEN          PIC   9(9) COMP-5.
+        05 RECV01-DS-R-CRC          PIC   9(9) COMP-5.
         05 RECV01-DS-R-HEADER.
-        05 RECV01-DS-R-LEN. *>TODO
+         10 RECV01-DS-R-USER          PIC   X(8).
+         10 RECV01-DS-R-START-DATE    PIC   99(4)/99/99.
+         10 RECV01-DS-R-CURRENT-DATE  PIC   X(10).
+         10 RECV01-DS-R-INTERVAL-VAL  PIC   S9(3).
         05 RECV01-DS--RTABLE-STATS.
-        *> HERE MAY BE MORE RTABLE-STATS FROM 1- 120
+         10 RECV01-DS-R-TAB OCCURS 1 TO 120 TIMES DEPENDING ON
+                       RECV01-DS-R-LEN INDEXED BY DSR-I.
+          15 RECV01-DS-R-CITIZEN OCCURS 2 TIMES. *> 1-ALIVE, 2-DEAD
+           20 RECV01-DS-R-MALE           PIC   9(9) COMP-5.
+           20 RECV01-DS-R-FEMALE         PIC   9(9) COMP-5.
+          15 RECV01-DS-R-NTAB OCCURS 27 TIMES INDEXED BY DSR-J.
+           20 RECV01-DS-R-N              PIC   9(9) COMP-5.
+           20 RECV01-DS-R-U              PIC   9(9) COMP-5.
+           20 RECV01-DS-R-N-ALIVE-MALE   PIC   9(9) COMP-5.
+           20 RECV01-DS-R-N-ALIVE-FEMALE PIC   9(9) COMP-5.
+           20 RECV01-DS-R-N-DEAD-MALE    PIC   9(9) COMP-5.
+           20 RECV01-DS-R-N-DEAD-FEMALE  PIC   9(9) COMP-5.
         05 RECV01-DS-R-SUMMARY.
+         10 RECV01-DS-R-S-TOTAL-CP    PIC   9(9) COMP-5.
+         10 RECV01-DS-R-S-TALIVE-CP   PIC   9(9) COMP-5.
+         10 RECV01-DS-R-S-NMAX-PQ     PIC   9(9) COMP-5.
+         10 RECV01-DS-R-S-NMIN-PQ     PIC   9(9) COMP-5.
+      ******************************************************************
+       FD RECEXTR
+           RECORDING MODE IS F.
+       01 RECV01-EXTR-R              PIC X(200).
+      ******************************************************************
+      *    CHECKPOINT RECORD - INTERVAL INDEX REACHED PLUS A FULL
+      *    SNAPSHOT OF RECV01 SO A RESTARTED RUN CAN PICK UP WHERE THE
+      *    LAST COMPLETED INTERVAL LEFT OFF INSTEAD OF FROM INTERVAL 1
+      ******************************************************************
+       FD RECCKPT
+           RECORDING MODE IS F.
+       01 RECV01-CKPT-R.
+        05 RECV01-CKPT-INTERVAL-IDX   PIC   S9(3) COMP-5.
+        05 RECV01-CKPT-PGM-INTERVAL   PIC   S9(3) COMP-5.
+        05 RECV01-CKPT-SNAPSHOT       PIC   X(82000).
+      ******************************************************************
+      *    AUDIT RECORD - ONE PER INVOCATION, WRITTEN BY PARA-WRITE-
+      *    AUDIT REGARDLESS OF OUTCOME. RECV01-AUDIT-SQLCODE IS ONLY
+      *    NON-ZERO WHEN THE RUN ABORTED THROUGH THE DB2 ERROR HANDLER
+      ******************************************************************
+       FD RECAUDIT
+           RECORDING MODE IS F.
+       01 RECV01-AUDIT-R.
+        05 RECV01-AUDIT-USER          PIC   X(8).
+        05 RECV01-AUDIT-START-DATE    PIC   99(4)/99/99.
+        05 RECV01-AUDIT-MODE          PIC   AA.
+        05 RECV01-AUDIT-INTERVAL-VAL  PIC   S9(3).
+        05 RECV01-AUDIT-RETURN-CODE   PIC   S9(4).
+        05 RECV01-AUDIT-SQLCODE       PIC   S9(9).
+        05 FILLER                     PIC   X(20).
        WORKING-STORAGE SECTION.
       ******************************************************************
       *  BEGIN SQL VARIABLES & STRUCTURES
@@ -117,23 +209,54 @@
         05 WS-QINTERVAL          PIC   S9(3) COMP-5 .
         05 WS-QDATE-TMP          PIC   S9(3) COMP-5 VALUES ZEROES.
         05 WS-QCOUNT             PIC   9(9) COMP-5.
+        05 WS-QMD-LOW            PIC   S9(4) COMP-5.
+        05 WS-QMD-HIGH           PIC   S9(4) COMP-5.
+        05 WS-QMD-LOW2           PIC   S9(4) COMP-5.
+        05 WS-QMD-HIGH2          PIC   S9(4) COMP-5.
+      *    THE SINGLE BOUNDARY DAY (WS-NU=1 IN PARA-NAKSHATRA-COMPUTE'S
+      *    EVALUATE) BETWEEN THIS NAKSHATRA'S INTERIOR RANGE AND THE
+      *    NEXT - NOT COVERED BY LOW/HIGH OR LOW2/HIGH2 ABOVE
+        05 WS-QMD-BOUND          PIC   S9(4) COMP-5.
+      *    AS-OF DATE FOR THE CRS2 PROBE (EITHER DB2 CURRENT DATE OR
+      *    THE OPTIONAL 4TH PARM SUBFIELD REFORMATTED TO YYYY-MM-DD) -
+      *    CRS1/CRS200X INHERIT IT THROUGH WS-QDATE-LOWER/UPPER-DB2
+      *    WITHOUT ANY CHANGE OF THEIR OWN, SINCE THOSE ARE MOVED FROM
+      *    THE SAME RECV01-CURRENT-DATE-DB2 THIS PROBE POPULATES
+        05 WS-QASOF-DATE-DB2     PIC   X(10).
+      *    CRS1 ROWSET - ONE ROUND TRIP HANDS BACK A BATCH OF CITIZENS
+      *    INSTEAD OF ONE FETCH PER ROW. WS-QROWSET-SIZE IS BOTH THE
+      *    "FOR :N ROWS" REQUEST AND THE ARRAY BOUND; SQLERRD(3) COMES
+      *    BACK FROM DB2 SAYING HOW MANY ROWS THIS PARTICULAR ROWSET
+      *    ACTUALLY CONTAINS (THE LAST ROWSET OF A CURSOR IS USUALLY
+      *    PARTIAL)
+        05 WS-QROWSET-SIZE       PIC   S9(4) COMP-5 VALUE 100.
+        05 WS-QBDATE-TAB         PIC   X(10)
+           OCCURS 100 TIMES INDEXED BY INX-ROWSET.
+        05 WS-QGENDER-TAB        PIC   9
+           OCCURS 100 TIMES.
+        05 WS-QALIVE-TAB         PIC   9
+           OCCURS 100 TIMES.
            EXEC SQL END DECLARE SECTION
            END-EXEC.
       ******************************************************************
-      *HELP QUERY TO DETECT DB2 DATE FORMAT
-           EXEC SQL  
-              DECLARE CRS2 CURSOR FOR 
-              SELECT 
-              YEAR(CURRENT DATE + :WS-QDATE-TMP YEARS) 
-      *        YEAR(CURRENT DATE)
-              FROM SYSIBM.SYSDUMMY1 
+      *HELP QUERY TO DETECT DB2 DATE FORMAT - MUST SELECT BACK A DATE,
+      *NOT YEAR(DATE), OR PARA-CHECK-DB2-DATE-FORMAT HAS NO SEPARATOR
+      *CHARACTERS LEFT TO SNIFF
+           EXEC SQL
+              DECLARE CRS2 CURSOR FOR
+              SELECT
+              :WS-QASOF-DATE-DB2 + :WS-QDATE-TMP YEARS
+              FROM SYSIBM.SYSDUMMY1
               FOR FETCH ONLY
            END-EXEC.
       ******************************************************************
       *MAIN QUERY TO SELECT MULTIPLE ROWS FOR PROCESSING - HEAVY LOAD
-           EXEC SQL  
-              DECLARE CRS1 CURSOR FOR  
-              SELECT 
+      *    WITH ROWSET POSITIONING SO PARA-SQL-SQ CAN FETCH A BATCH OF
+      *    WS-QROWSET-SIZE CITIZENS PER ROUND TRIP INSTEAD OF ONE ROW
+      *    AT A TIME (SEE PARA-NAKSHATRA-COMPUTE)
+           EXEC SQL
+              DECLARE CRS1 CURSOR WITH ROWSET POSITIONING FOR
+              SELECT
               BDATE, 
               GENDER, 
               ALIVE 
@@ -156,60 +279,86 @@
               SELECT 
               COUNT(*) *> AS ALIVEMALE 
               FROM CITIZENS 
-              WHERE ALIVE = 1 
-              AND GENDER = 1 
-              AND (YEAR(BDATE) 
-              BETWEEN 
-              YEAR(:WS-QDATE-LOWER-DB2) 
-              AND 
-              YEAR(:WS-QDATE-UPPER-DB2)) 
-              FOR FETCH ONLY 
-           END-EXEC. 
+              WHERE ALIVE = 1
+              AND GENDER = 1
+              AND (YEAR(BDATE)
+              BETWEEN
+              YEAR(:WS-QDATE-LOWER-DB2) - :WS-QINTERVAL *>YEARS
+              AND
+              YEAR(:WS-QDATE-UPPER-DB2) - :WS-QINTERVAL)
+              FOR FETCH ONLY
+           END-EXEC.
       ******************************************************************
-           EXEC SQL 
-              DECLARE CRS2002 CURSOR FOR 
-              SELECT 
-              COUNT(*) *>AS ALIVEFEMALE 
-              FROM CITIZENS 
-              WHERE ALIVE = 1 
-              AND GENDER = 0 
-              AND (YEAR(BDATE) 
-              BETWEEN 
-              YEAR(:WS-QDATE-LOWER-DB2) 
-              AND 
-              YEAR(:WS-QDATE-UPPER-DB2))  
-              FOR FETCH ONLY 
-           END-EXEC. 
-      ******************************************************************        
-           EXEC SQL 
-              DECLARE CRS2003 CURSOR FOR 
-              SELECT 
-              COUNT(*) *>AS DEADMALE 
-              FROM CITIZENS 
-              WHERE ALIVE = 0 
-              AND GENDER = 1 
-              AND (YEAR(BDATE) 
-              BETWEEN 
-              YEAR(:WS-QDATE-LOWER-DB2) 
-              AND 
-              YEAR(:WS-QDATE-UPPER-DB2)) 
-              FOR FETCH ONLY 
-           END-EXEC. 
-      ******************************************************************        
-           EXEC SQL 
-              DECLARE CRS2004 CURSOR FOR 
-              SELECT 
+           EXEC SQL
+              DECLARE CRS2002 CURSOR FOR
+              SELECT
+              COUNT(*) *>AS ALIVEFEMALE
+              FROM CITIZENS
+              WHERE ALIVE = 1
+              AND GENDER = 0
+              AND (YEAR(BDATE)
+              BETWEEN
+              YEAR(:WS-QDATE-LOWER-DB2) - :WS-QINTERVAL *>YEARS
+              AND
+              YEAR(:WS-QDATE-UPPER-DB2) - :WS-QINTERVAL)
+              FOR FETCH ONLY
+           END-EXEC.
+      ******************************************************************
+           EXEC SQL
+              DECLARE CRS2003 CURSOR FOR
+              SELECT
+              COUNT(*) *>AS DEADMALE
+              FROM CITIZENS
+              WHERE ALIVE = 0
+              AND GENDER = 1
+              AND (YEAR(BDATE)
+              BETWEEN
+              YEAR(:WS-QDATE-LOWER-DB2) - :WS-QINTERVAL *>YEARS
+              AND
+              YEAR(:WS-QDATE-UPPER-DB2) - :WS-QINTERVAL)
+              FOR FETCH ONLY
+           END-EXEC.
+      ******************************************************************
+           EXEC SQL
+              DECLARE CRS2004 CURSOR FOR
+              SELECT
               COUNT(*) *>AS DEADFEMALE
-              FROM CITIZENS 
-              WHERE ALIVE = 0 
-              AND GENDER = 0 
-              AND (YEAR(BDATE) 
-              BETWEEN 
-              YEAR(:WS-QDATE-LOWER-DB2) 
-              AND 
-              YEAR(:WS-QDATE-UPPER-DB2)) 
-              FOR FETCH ONLY 
-           END-EXEC. 
+              FROM CITIZENS
+              WHERE ALIVE = 0
+              AND GENDER = 0
+              AND (YEAR(BDATE)
+              BETWEEN
+              YEAR(:WS-QDATE-LOWER-DB2) - :WS-QINTERVAL *>YEARS
+              AND
+              YEAR(:WS-QDATE-UPPER-DB2) - :WS-QINTERVAL)
+              FOR FETCH ONLY
+           END-EXEC.
+      ******************************************************************
+      *    PARAMETERIZED NAKSHATRA CURSOR FOR MQ MODE - "EQUIVALENT" OF
+      *    27 SEPARATE CURSORS, DRIVEN ONCE PER NAKSHATRA/GENDER/ALIVE
+      *    COMBINATION PER INTERVAL OFF THE WS-NTAB-LOOKUP BOUNDARIES
+           EXEC SQL
+              DECLARE CRS2005 CURSOR FOR
+              SELECT
+              COUNT(*) *>AS NAKSHATRA COUNT FOR GENDER/ALIVE/MD RANGE
+              FROM CITIZENS
+              WHERE ALIVE = :WS-QALIVE
+              AND GENDER = :WS-QGENDER
+              AND (YEAR(BDATE)
+              BETWEEN
+              YEAR(:WS-QDATE-LOWER-DB2) - :WS-QINTERVAL *>YEARS
+              AND
+              YEAR(:WS-QDATE-UPPER-DB2) - :WS-QINTERVAL)
+              AND ( (MONTH(BDATE) * 100 + DAY(BDATE))
+                    BETWEEN :WS-QMD-LOW AND :WS-QMD-HIGH
+                    OR
+                    ( :WS-QMD-LOW2 > 0 AND
+                      (MONTH(BDATE) * 100 + DAY(BDATE))
+                      BETWEEN :WS-QMD-LOW2 AND :WS-QMD-HIGH2 )
+                    OR
+                    (MONTH(BDATE) * 100 + DAY(BDATE)) = :WS-QMD-BOUND )
+              FOR FETCH ONLY
+           END-EXEC.
       ******************************************************************
 
 
@@ -248,9 +397,13 @@
           20 RECV01-FEMALE         PIC   9(9) COMP-5.
       *  15 RECV01-ALIVE           PIC   9(9) COMP-5.
       *  15 RECV01-DEAD            PIC   9(9) COMP-5.
-         15 RECV01-NTAB OCCURS 27 TIMES.
+         15 RECV01-NTAB OCCURS 27 TIMES INDEXED BY J, INX-N.
           20 WS-N                  PIC   9(9) COMP-5.
           20 WS-U                  PIC   9(9) COMP-5.
+          20 RECV01-N-ALIVE-MALE   PIC   9(9) COMP-5.
+          20 RECV01-N-ALIVE-FEMALE PIC   9(9) COMP-5.
+          20 RECV01-N-DEAD-MALE    PIC   9(9) COMP-5.
+          20 RECV01-N-DEAD-FEMALE  PIC   9(9) COMP-5.
       
       ******************************************************************
         05 RECV01-SUMMARY.   
@@ -266,31 +419,153 @@
            15 WS-PGM-SEPARATOR            PIC   X VALUE ','.
            15 WS-PGM-INTERVAL-VAL         PIC   S9(3).
            88 WS-PGM-PASS VALUES ARE 01 THRU 120.
+           15 WS-PGM-SEPARATOR2           PIC   X VALUE ','.
+           15 WS-PGM-RESTART-FLAG         PIC   X VALUE SPACE.
+           88 WS-PGM-RESTART-REQUESTED    VALUE 'R'.
+           15 WS-PGM-SEPARATOR3           PIC   X VALUE ','.
+      *    OPTIONAL AS-OF DATE, YYYYMMDD - WHEN SPACES, PARA-SQL-
+      *    DATE-DB2 USES DB2'S OWN CURRENT DATE AS BEFORE
+           15 WS-PGM-ASOF-DATE            PIC   X(8) VALUE SPACES.
+           15 WS-PGM-SEPARATOR4           PIC   X VALUE ','.
+      *    MODE 'DS' ONLY - OPTIONAL TARGET RUN SELECTOR SO PARA-READ-
+      *    FROM-DATASET CAN SKIP STRAIGHT TO ONE RUN INSTEAD OF DUMPING
+      *    EVERY RECORD IN NCLOGR. SPACES/ZEROES MATCH ANY RUN
+           15 WS-PGM-TARGET-USER          PIC   X(8) VALUE SPACES.
+           15 WS-PGM-SEPARATOR5           PIC   X VALUE ','.
+           15 WS-PGM-TARGET-DATE-DIGITS   PIC   9(8) VALUE ZERO.
+         05 WS-PGM-TARGET-START-DATE      PIC   99(4)/99/99.
          05 WS-PGM-RESULT                 PIC   S9(3).
          05 WS-PGM-REMINDER               PIC   S9(3).
+      *    THE INTERVAL VALUE AS ORIGINALLY REQUESTED IN THE PARM,
+      *    BEFORE THE AUTO-CORRECTION LOOP BELOW MAY BUMP IT UP TO
+      *    THE NEXT VALUE THAT DIVIDES 120 EVENLY
+         05 WS-PGM-REQUESTED-INTERVAL     PIC   S9(3).
       ******************************************************************
          05 WS-TAB-COUNTER            PIC   S9(3) VALUE 1.
+      *    RAW DATE STRING FETCHED BACK FROM THE CRS2 PROBE, AND WHERE
+      *    PARA-CHECK-DB2-DATE-FORMAT PUTS THE YYYY-MM-DD IT NORMALIZES
+      *    THAT STRING TO, REGARDLESS OF HOW THE DB2 SUBSYSTEM'S DATE
+      *    EXIT IS CONFIGURED (ISO/USA/EUR)
          05 WS-DB2-DATE-FORMAT        PIC   X(10).
-      ******************************************************************   
-      *     10 WS-W-DATE                PIC   X(10).
-      *      15 WS-W-YEAR                   PIC   9(4).
-      *      15 WS-W-MONTH                  PIC   99.
-      *      15 WS-W-DAY                    PIC   99.
+         05 WS-DB2-DATE-NORM          PIC   X(10).
+         05 WS-DB2-DATE-BAD-SW        PIC   X VALUE 'N'.
+           88 WS-DB2-DATE-BAD                VALUE 'Y'.
       ******************************************************************
       *    VARIABLES FOR PARA-SQL-MQ.
       ******************************************************************
        01 WS-SQL-MQ.
-        05 WS-SQL-MQ-I                PIC   S9(3).
+        05 WS-SQL-MQ-GENDER           PIC   9.
+        05 WS-SQL-MQ-ALIVE            PIC   9.
+      ******************************************************************
+      * 27 NAKSHATRA NAME & MONTH-DAY BOUNDARY LOOKUP TABLE
+      * BUILT ONCE BY PARA-INIT-NTAB-LOOKUP FROM THE SAME BOUNDARIES
+      * PARA-NAKSHATRA-COMPUTE USES, SO MQ MODE (CRS2005) AND SQ MODE
+      * (EVALUATE WS-MONTH-DAY) AGREE ON WHERE EACH NAKSHATRA STARTS
+      ******************************************************************
+       01 WS-NTAB-LOOKUP.
+        05 WS-NTAB-ENTRY OCCURS 27 TIMES INDEXED BY INX-NTAB.
+         10 WS-NTAB-NAME               PIC   X(16).
+         10 WS-NTAB-MD-LOW             PIC   9(4).
+         10 WS-NTAB-MD-HIGH            PIC   9(4).
+         10 WS-NTAB-MD-LOW2            PIC   9(4) VALUE ZERO.
+         10 WS-NTAB-MD-HIGH2           PIC   9(4) VALUE ZERO.
+      *    THE SINGLE BOUNDARY DAY RIGHT AFTER MD-HIGH (OR MD-HIGH2 WHEN
+      *    SET) THAT PARA-NAKSHATRA-COMPUTE'S EVALUATE COUNTS AS WS-NU=1
+      *    FOR THIS SAME NAKSHATRA, NOT MD-LOW/HIGH'S INTERIOR RANGE
+         10 WS-NTAB-MD-BOUND           PIC   9(4).
       ******************************************************************
       * VARIABLES FOR PROC-NAKSHATRA-COMPUTE AND PROC-ANALYSE-DATA
       ******************************************************************
        01 WS-STATS.
-        05 WS-MONTH-DAY      PIC   9(4).  
+        05 WS-MONTH-DAY      PIC   9(4).
+        05 WS-NTOTAL         PIC   9(9) COMP-5.
+        05 WS-NU             PIC   9.  *> 0=INSIDE NAKSHATRA, 1=BOUNDARY
       ******************************************************************
       * FS
        01 WS-EOF-FLAG        PIC   A.
+       01 WS-FS-X            PIC   XX.
+       01 WS-FS-CK           PIC   XX.
+       01 WS-FS-AUD          PIC   XX.
+      *    SQLCODE AT THE MOMENT OF AN ABORT - ZERO FOR A NORMAL,
+      *    NON-ABORTED PARA-WRITE-AUDIT CALL
+       01 WS-AUDIT-SQLCODE   PIC   S9(9) COMP-5 VALUE ZERO.
       ******************************************************************
-      * FOR ABEND CALL ROUTINE TO BETTER DBG (SQL QUERY ERROR) 
+      * VARIABLES FOR PARA-CHECKPOINT-SAVE / PARA-CHECKPOINT-LOAD
+      ******************************************************************
+       01 WS-CKPT-CONTROL.
+        05 WS-CKPT-EVERY      PIC   S9(3) VALUE 10. *>INTERVALS PER CKPT
+        05 WS-CKPT-Q          PIC   S9(3).
+        05 WS-CKPT-REM        PIC   S9(3).
+        05 WS-CKPT-START-I    PIC   S9(3) COMP-5 VALUE 1.
+      ******************************************************************
+      * VARIABLES FOR PARA-WRITE-TO-CSV - CS MODE FLAT EXTRACT
+      ******************************************************************
+       01 WS-CSV-FIELDS.
+        05 WS-CSV-INTERVAL   PIC   9(9).
+        05 WS-CSV-AM         PIC   9(9).
+        05 WS-CSV-AF         PIC   9(9).
+        05 WS-CSV-DM         PIC   9(9).
+        05 WS-CSV-DF         PIC   9(9).
+      ******************************************************************
+      * VARIABLES FOR PARA-COMPUTE-CRC / PARA-VALIDATE-DS-RECORD -
+      * DS/CS MODE READ-BACK INTEGRITY CHECK
+      ******************************************************************
+       01 WS-DS-CRC.
+        05 WS-CRC-VALUE          PIC   9(9) COMP-5.
+        05 WS-CRC-VALID-SW       PIC   X.
+           88 WS-CRC-RECORD-VALID     VALUE 'Y'.
+           88 WS-CRC-RECORD-INVALID   VALUE 'N'.
+      ******************************************************************
+      * VARIABLES FOR PARA-RECONCILE - RC MODE. SNAP-* HOLDS THE LAST
+      * VALID NCLOGR RECORD'S GRAND TOTALS (SUMMED ACROSS ALL ITS
+      * INTERVALS), LIVE-* HOLDS A FRESH CRS2001-4 QUERY OVER THE SAME
+      * FULL 120 YEAR WINDOW, DELTA-* IS LIVE MINUS SNAPSHOT
+      ******************************************************************
+       01 WS-RECON.
+        05 WS-RECON-SNAP-FOUND-SW      PIC   X VALUE 'N'.
+           88 WS-RECON-SNAP-FOUND          VALUE 'Y'.
+           88 WS-RECON-SNAP-NOT-FOUND      VALUE 'N'.
+        05 WS-RECON-SNAP-DATE          PIC   99(4)/99/99.
+        05 WS-RECON-SNAP-ALIVE-MALE    PIC   9(9) COMP-5.
+        05 WS-RECON-SNAP-ALIVE-FEMALE  PIC   9(9) COMP-5.
+        05 WS-RECON-SNAP-DEAD-MALE     PIC   9(9) COMP-5.
+        05 WS-RECON-SNAP-DEAD-FEMALE   PIC   9(9) COMP-5.
+        05 WS-RECON-LIVE-ALIVE-MALE    PIC   9(9) COMP-5.
+        05 WS-RECON-LIVE-ALIVE-FEMALE  PIC   9(9) COMP-5.
+        05 WS-RECON-LIVE-DEAD-MALE     PIC   9(9) COMP-5.
+        05 WS-RECON-LIVE-DEAD-FEMALE   PIC   9(9) COMP-5.
+        05 WS-RECON-DELTA-ALIVE-MALE   PIC   S9(9) COMP-5.
+        05 WS-RECON-DELTA-ALIVE-FEMALE PIC   S9(9) COMP-5.
+        05 WS-RECON-DELTA-DEAD-MALE    PIC   S9(9) COMP-5.
+        05 WS-RECON-DELTA-DEAD-FEMALE  PIC   S9(9) COMP-5.
+      ******************************************************************
+      * VARIABLES FOR PARA-BUILD-BAR - ASCII PERCENTAGE BAR e.g.
+      * 40% = |####      |, 90% = |######### |
+      ******************************************************************
+       01 WS-BAR.
+        05 WS-BAR-NUMER      PIC   9(9) COMP-5.
+        05 WS-BAR-DENOM      PIC   9(9) COMP-5.
+        05 WS-BAR-PCT        PIC   9(3).
+        05 WS-BAR-FILLED     PIC   9(2) COMP-5.
+        05 WS-BAR-IDX        PIC   9(2) COMP-5.
+        05 WS-BAR-STR        PIC   X(10).
+      ******************************************************************
+      * VARIABLES FOR PARA-TREND-REPORT - ALIVE:DEAD RATIO PER INTERVAL
+      ******************************************************************
+       01 WS-TREND.
+        05 WS-TREND-ALIVE    PIC   9(9) COMP-5.
+        05 WS-TREND-DEAD     PIC   9(9) COMP-5.
+        05 WS-TREND-RATIO    PIC   9(5)V99.
+      ******************************************************************
+      * VARIABLES FOR PARA-AGE-PYRAMID-REPORT - ALIVE MALE BAR (BUILT
+      * BY PARA-BUILD-BAR THEN MIRRORED HERE SO IT GROWS TOWARDS THE
+      * CENTER) STACKED OVER THE ALIVE FEMALE BAR, PER INTERVAL
+      ******************************************************************
+       01 WS-PYRAMID.
+        05 WS-PYR-MALE-BAR   PIC   X(10).
+        05 WS-PYR-IDX        PIC   9(2) COMP-5.
+      ******************************************************************
+      * FOR ABEND CALL ROUTINE TO BETTER DBG (SQL QUERY ERROR)
        01  ABEND-CODE                 PIC   S9(9) BINARY.
        01  TIMING                     PIC   S9(9) BINARY.
       ******************************************************************
@@ -332,19 +607,66 @@
       ******************************************************************
            MOVE PARM-DATA(4:3) TO WS-PGM-INTERVAL-VAL
       ******************************************************************
-      *    CHANGE VAL FROM JCL (1-120) TO PROPER FOR TAB OCCURS  
-      *    DIVIDE 120 BY INTERVAL-VAL  
+      *    OPTIONAL 3RD PARM SUBFIELD - 'R' REQUESTS A RESTART OF THE
+      *    PARA-SQL-SQ INTERVAL LOOP FROM THE LAST NCCKPT CHECKPOINT
+      *    E.G. PARM='SQ,120,R'
+      ******************************************************************
+           IF PARM-LENGTH >= 8 THEN
+              MOVE PARM-DATA(8:1) TO WS-PGM-RESTART-FLAG
+           END-IF
+      ******************************************************************
+      *    OPTIONAL 4TH PARM SUBFIELD - AN AS-OF DATE (YYYYMMDD) THAT
+      *    PARA-SQL-DATE-DB2 USES INSTEAD OF DB2'S CURRENT DATE, E.G.
+      *    PARM='SQ,010, ,20200101' TO RUN AS IF IT WERE THAT DATE -
+      *    NOTE THE SKIPPED 3RD SUBFIELD (RESTART FLAG) STILL NEEDS
+      *    ITS OWN BYTE OF SPACE OR THE DATE LANDS ONE COLUMN EARLY
+      ******************************************************************
+           IF PARM-LENGTH >= 17 THEN
+              MOVE PARM-DATA(10:8) TO WS-PGM-ASOF-DATE
+           END-IF
+      ******************************************************************
+      *    MODE 'DS' ONLY - OPTIONAL 5TH/6TH PARM SUBFIELDS SELECT ONE
+      *    RUN OUT OF NCLOGR BY USER AND/OR START DATE INSTEAD OF EVERY
+      *    RECORD, E.G. PARM='DS,010, ,        ,SMITHJ  ,20200101' -
+      *    EVERY SKIPPED SUBFIELD ABOVE (RESTART FLAG, AS-OF DATE)
+      *    STILL OCCUPIES ITS FULL WIDTH IN SPACES SO USERID/START
+      *    DATE LAND AT THEIR FIXED POSITIONS 19-26/28-35
+      ******************************************************************
+           IF PARM-LENGTH >= 26 THEN
+              MOVE PARM-DATA(19:8) TO WS-PGM-TARGET-USER
+           END-IF
+           IF PARM-LENGTH >= 35 THEN
+              MOVE PARM-DATA(28:8) TO WS-PGM-TARGET-DATE-DIGITS
+              MOVE WS-PGM-TARGET-DATE-DIGITS TO WS-PGM-TARGET-START-DATE
+           END-IF
+      ******************************************************************
+      *    CHANGE VAL FROM JCL (1-120) TO PROPER FOR TAB OCCURS
+      *    DIVIDE 120 BY INTERVAL-VAL
       *    CHECKING OF CORRECTIVNESS FOR DIVIDE
       ******************************************************************
+           MOVE WS-PGM-INTERVAL-VAL TO WS-PGM-REQUESTED-INTERVAL
            PERFORM UNTIL WS-PGM-REMINDER = 0
-           DIVIDE 120 BY WS-PGM-INTERVAL-VAL 
+                      OR WS-PGM-INTERVAL-VAL > 120
+           DIVIDE 120 BY WS-PGM-INTERVAL-VAL
            GIVING WS-PGM-RESULT REMAINDER WS-PGM-REMINDER
            IF WS-PGM-REMINDER IS NOT ZERO THEN
               COMPUTE WS-PGM-INTERVAL-VAL = WS-PGM-INTERVAL-VAL + 1
            END-IF
            END-PERFORM
+      *    NO VALUE FROM THE REQUESTED ONE THROUGH 120 DIVIDES 120
+      *    EVENLY (E.G. A NEGATIVE OR ZERO PARM) - FLAG IT AND FALL
+      *    BACK TO THE SAME DEFAULT OF 10 USED WHEN THE PARM IS MISSING
+           IF WS-PGM-INTERVAL-VAL > 120 THEN
+              DISPLAY 'ERROR: NO INTERVAL FROM ',
+                 WS-PGM-REQUESTED-INTERVAL, ' THROUGH 120 DIVIDES ',
+                 '120 EVENLY. DEFAULTING TO 10'
+              MOVE 10 TO WS-PGM-INTERVAL-VAL
+              MOVE 4 TO RETURN-CODE
+           END-IF
            MOVE WS-PGM-INTERVAL-VAL TO RECV01-INTERVAL-VAL *>4SQL Q
-           DIVIDE RECV01-INTERVAL-VAL INTO RECV01-INTERVAL-COUNT *>4TAB         
+           DIVIDE RECV01-INTERVAL-VAL INTO RECV01-INTERVAL-COUNT *>4TAB
+      ******************************************************************
+           PERFORM PARA-INIT-NTAB-LOOKUP
       ******************************************************************
            EVALUATE WS-PGM-MODE
            WHEN 'SQ' *> SLOW & NOT EFFICIENT (SINGLE) SQL QUERY
@@ -363,6 +685,13 @@
            WHEN 'DS'
               PERFORM PARA-READ-FROM-DATASET
               PERFORM PARA-CREATE-VIEW
+           WHEN 'CS' *> FLAT COMMA-DELIMITED EXTRACT FOR BI/SPREADSHEETS
+              PERFORM PARA-SQL-DATE-DB2
+              PERFORM PARA-SQL-SQ
+              PERFORM PARA-ANALYSE-DATA
+              PERFORM PARA-WRITE-TO-CSV
+           WHEN 'RC' *> RECONCILE LAST NCLOGR SNAPSHOT AGAINST LIVE DB2
+              PERFORM PARA-RECONCILE
            WHEN OTHER
            DISPLAY 'WARNING: WRONG PARM IN JCL. IS=', WS-PGM-MODE
            DISPLAY ' NOTHING TO DO... EXITS PGM'
@@ -372,19 +701,62 @@
       *        MOVE 0 TO RETURN-CODE
            END-IF
            END-IF
+           PERFORM PARA-WRITE-AUDIT
       D    DISPLAY 'DEBUG: RC=', RETURN-CODE
            STOP RUN.
       ******************************************************************
       * STOP RUN PGM
       ******************************************************************
       ******************************************************************
+      *    PARAGRAPH WRITE AUDIT - ONE RECORD EVERY INVOCATION,
+      *    SUCCESSFUL OR ABORTED, INDEPENDENT OF WHETHER NCLOGW GETS
+      *    WRITTEN (SQ/MQ ONLY) OR EVEN HOW FAR PARM PARSING GOT.
+      *    PERFORMED ONCE FROM THE MAINLINE ON A NORMAL EXIT, AND ONCE
+      *    MORE FROM EACH DB2 ERROR HANDLER RIGHT BEFORE CEE3ABD, SINCE
+      *    THAT CALL NEVER RETURNS CONTROL BACK TO THE MAINLINE
+      ******************************************************************
+       PARA-WRITE-AUDIT.
+           MOVE RECV01-USER            TO RECV01-AUDIT-USER
+           MOVE RECV01-PGM-START-DATE  TO RECV01-AUDIT-START-DATE
+           MOVE WS-PGM-MODE             TO RECV01-AUDIT-MODE
+           MOVE RECV01-INTERVAL-VAL     TO RECV01-AUDIT-INTERVAL-VAL
+           MOVE RETURN-CODE             TO RECV01-AUDIT-RETURN-CODE
+           MOVE WS-AUDIT-SQLCODE        TO RECV01-AUDIT-SQLCODE
+           OPEN EXTEND RECAUDIT
+           EVALUATE WS-FS-AUD
+              WHEN '05'         *> DS DOES NOT EXIST, CREATING NEW DS
+              WHEN '35'
+                 CLOSE RECAUDIT
+                 OPEN OUTPUT RECAUDIT
+           END-EVALUATE
+           WRITE RECV01-AUDIT-R
+           END-WRITE
+           CLOSE RECAUDIT
+           EXIT.
+      ******************************************************************
       *    PARAGRAPH SQL DATE DB2
       ******************************************************************
-       PARA-SQL-DATE-DB2. 
+       PARA-SQL-DATE-DB2.
+
+      ******************************************************************
+      *    AS-OF DATE FOR CRS2/CRS1/CRS200X - EITHER DB2'S OWN CURRENT
+      *    DATE, OR THE PARM-SUPPLIED OVERRIDE REFORMATTED YYYY-MM-DD
+      ******************************************************************
+           IF WS-PGM-ASOF-DATE = SPACES THEN
+              EXEC SQL
+                 SELECT CURRENT DATE INTO :WS-QASOF-DATE-DB2
+                 FROM SYSIBM.SYSDUMMY1
+              END-EXEC
+           ELSE
+              STRING WS-PGM-ASOF-DATE(1:4) '-'
+                     WS-PGM-ASOF-DATE(5:2) '-'
+                     WS-PGM-ASOF-DATE(7:2)
+                     DELIMITED BY SIZE INTO WS-QASOF-DATE-DB2
+           END-IF
 
            EXEC SQL
-              OPEN CRS2 
-           END-EXEC.  
+              OPEN CRS2
+           END-EXEC.
            
            SET INDEX-QDATE TO 1 
            PERFORM 2 TIMES 
@@ -394,29 +766,31 @@
               :WS-QDATE-CURRENT-DB2(INDEX-QDATE) 
            END-EXEC 
 
-           EVALUATE SQLCODE 
-              WHEN ZERO 
-              *> TODO FIX MOVE BELOW
-           MOVE WS-QDATE-CURRENT-DB2(1) TO RECV01-CURRENT-DATE-DB2 
-           MOVE WS-QDATE-CURRENT-DB2(2) TO WS-QDATE-UPPER-DB2
-                       
-      ******************************************************************
-      *THIS PART OF CODE IS NOT NEEDED
-      * WE TAKE CURRENT DATE STRAIGHT FROM DB2 NOT BY ZOS SERVICE
-      *     IF WS-DB2-DATE-FORMAT(5:1) = '-' THEN
-      *        *> YYYY/MM/DD
-      *        DISPLAY 'TEST'
-      *     ELSE 
-      *        IF WS-DB2-DATE-FORMAT(3:1) = '/' THEN
-      *           *> MM/DD/YYYY
-      *           DISPLAY 'TESY'
-      *        ELSE
-      *           *> MM/DD/YYY
-      *           DISPLAY 'TEST'
-      *        END-IF
-      *     END-IF
-      * END CHECKING DB2 DATE FORMAT  
-      ******************************************************************        
+           EVALUATE SQLCODE
+              WHEN ZERO
+      ******************************************************************
+      *    NORMALIZE WHATEVER STRING FORMAT THE DB2 SUBSYSTEM'S DATE
+      *    EXIT HANDED BACK (ISO/USA/EUR) TO YYYY-MM-DD BEFORE THE
+      *    REST OF THE PROGRAM EVER SEES IT
+      ******************************************************************
+           MOVE WS-QDATE-CURRENT-DB2(1) TO WS-DB2-DATE-FORMAT
+           PERFORM PARA-CHECK-DB2-DATE-FORMAT
+           MOVE WS-DB2-DATE-NORM        TO RECV01-CURRENT-DATE-DB2
+
+           MOVE WS-QDATE-CURRENT-DB2(2) TO WS-DB2-DATE-FORMAT
+           PERFORM PARA-CHECK-DB2-DATE-FORMAT
+           MOVE WS-DB2-DATE-NORM        TO WS-QDATE-UPPER-DB2
+      ******************************************************************
+      *    AN UNRECOGNIZED DATE EXIT FORMAT MEANS RECV01-CURRENT-DATE-
+      *    DB2/WS-QDATE-UPPER-DB2 ARE NOT TRUSTWORTHY YYYY-MM-DD DATES,
+      *    SO EVERY DOWNSTREAM NAKSHATRA/AGE COMPUTATION WOULD BE WRONG
+      *    - STOP THE RUN RATHER THAN PRODUCE SILENTLY BAD OUTPUT
+      ******************************************************************
+           IF WS-DB2-DATE-BAD THEN
+              MOVE 8 TO RETURN-CODE
+              PERFORM PARA-WRITE-AUDIT
+              CALL "CEE3ABD" USING ABEND-CODE , TIMING
+           END-IF
               WHEN OTHER
       ************** DB2 Error Handling Routine
            DISPLAY '*************************************************'
@@ -427,7 +801,10 @@
            DISPLAY '*'
            DISPLAY '* SQLCODE: ' SQLCODE
            DISPLAY '*************************************************'
-           CALL "CEE3ABD" USING ABEND-CODE , TIMING           
+           MOVE 8 TO RETURN-CODE
+           MOVE SQLCODE TO WS-AUDIT-SQLCODE
+           PERFORM PARA-WRITE-AUDIT
+           CALL "CEE3ABD" USING ABEND-CODE , TIMING
            END-EVALUATE
       *
            MOVE RECV01-INTERVAL-VAL TO WS-QDATE-TMP
@@ -436,35 +813,85 @@
 
            EXEC SQL
               CLOSE CRS2
-           END-EXEC.  
+           END-EXEC.
            EXIT.
       ******************************************************************
-      *    PARAGRAPH SQL SQ     
-      ******************************************************************     
-       PARA-SQL-SQ.    
-           EXEC SQL
-              OPEN CRS1
-           END-EXEC.
-      *  IMPLEMENT HERE LOOP PERFORM FOR GENERATING DYNAMIC TABLES
-      *    1 - 120
-           SET I TO 1 
-           MOVE RECV01-INTERVAL-VAL TO WS-PGM-INTERVAL-VAL *> NEEDED?
+      *    PARAGRAPH CHECK DB2 DATE FORMAT - WS-DB2-DATE-FORMAT COMES
+      *    IN HOLDING WHATEVER STRING CRS2 FETCHED BACK FROM DB2, AND
+      *    GOES OUT NORMALIZED TO YYYY-MM-DD IN WS-DB2-DATE-NORM, SINCE
+      *    A DB2 SUBSYSTEM'S DATE EXIT CAN BE CONFIGURED FOR ISO
+      *    (YYYY-MM-DD), USA (MM/DD/YYYY) OR EUR (DD.MM.YYYY) DISPLAY
+      ******************************************************************
+       PARA-CHECK-DB2-DATE-FORMAT.
+           MOVE 'N' TO WS-DB2-DATE-BAD-SW
+           EVALUATE TRUE
+              WHEN WS-DB2-DATE-FORMAT(5:1) = '-'
+                 *> ISO - YYYY-MM-DD, ALREADY CANONICAL
+                 MOVE WS-DB2-DATE-FORMAT TO WS-DB2-DATE-NORM
+              WHEN WS-DB2-DATE-FORMAT(3:1) = '/'
+                 *> USA - MM/DD/YYYY
+                 STRING WS-DB2-DATE-FORMAT(7:4) '-'
+                        WS-DB2-DATE-FORMAT(1:2) '-'
+                        WS-DB2-DATE-FORMAT(4:2)
+                        DELIMITED BY SIZE INTO WS-DB2-DATE-NORM
+              WHEN WS-DB2-DATE-FORMAT(3:1) = '.'
+                 *> EUR - DD.MM.YYYY
+                 STRING WS-DB2-DATE-FORMAT(7:4) '-'
+                        WS-DB2-DATE-FORMAT(4:2) '-'
+                        WS-DB2-DATE-FORMAT(1:2)
+                        DELIMITED BY SIZE INTO WS-DB2-DATE-NORM
+              WHEN OTHER
+                 DISPLAY 'WARNING: UNRECOGNIZED DB2 DATE FORMAT - ',
+                    WS-DB2-DATE-FORMAT
+                 MOVE WS-DB2-DATE-FORMAT TO WS-DB2-DATE-NORM
+                 MOVE 'Y' TO WS-DB2-DATE-BAD-SW
+           END-EVALUATE
+           EXIT.
+      ******************************************************************
+      *    PARAGRAPH SQL SQ
+      ******************************************************************
+       PARA-SQL-SQ.
+      *  LOOP FOR GENERATING DYNAMIC TABLES, 1 - RECV01-INTERVAL-COUNT
+           IF WS-PGM-RESTART-REQUESTED THEN
+      *    PARA-CHECKPOINT-LOAD RESTORES RECV01 (INCLUDING
+      *    RECV01-CURRENT-DATE-DB2) FROM THE NCCKPT SNAPSHOT, SO THE
+      *    QUERY DATE MUST BE TAKEN FROM RECV01 *AFTER* THE LOAD, NOT
+      *    BEFORE - OTHERWISE A RESTARTED RUN BINDS CRS1/CRS2001-2005
+      *    TO TODAY'S DATE INSTEAD OF THE ORIGINAL RUN'S DATE
+              PERFORM PARA-CHECKPOINT-LOAD
+              SET I TO WS-CKPT-START-I
+           ELSE
+              SET I TO 1
+              MOVE RECV01-INTERVAL-VAL TO WS-PGM-INTERVAL-VAL
+           END-IF
            *>SETS PROPER DATE FOR QUERY
            MOVE RECV01-CURRENT-DATE-DB2 TO WS-QDATE-UPPER-DB2
            *> TODO: ADD RECV01-INTERVAL-VAL AS DATE TO UPPER-DB2
            *> AS ANOTHER QUERY NEXT TO CURRENT DATE + INTERV. YEARS
            MOVE RECV01-CURRENT-DATE-DB2 TO WS-QDATE-LOWER-DB2
-           PERFORM RECV01-INTERVAL-COUNT TIMES 
       ******************************************************************
-           *> SQL QUERY HERE
-           PERFORM UNTIL SQLCODE = 100 
+           PERFORM UNTIL I > RECV01-INTERVAL-COUNT
+      ******************************************************************
+      *    CRS1'S WHERE CLAUSE IS BOUND TO WS-QINTERVAL AT OPEN TIME,
+      *    SO THE CURSOR HAS TO BE RE-OPENED EVERY INTERVAL WITH THE
+      *    CURRENT OFFSET ALREADY MOVED IN - OPENING IT ONCE OUTSIDE
+      *    THIS LOOP (AS BEFORE) FROZE THE WHERE CLAUSE AT WHATEVER
+      *    WS-QINTERVAL HAPPENED TO HOLD THE FIRST TIME THROUGH
+           MOVE WS-PGM-INTERVAL-VAL TO WS-QINTERVAL
+           EXEC SQL
+              OPEN CRS1
+           END-EXEC
+           *> SQL QUERY HERE - ONE ROWSET OF UP TO WS-QROWSET-SIZE ROWS
+           *> PER ROUND TRIP INSTEAD OF ONE FETCH PER CITIZEN
+           PERFORM UNTIL SQLCODE = 100
            EXEC SQL
-           FETCH CRS1 
-           INTO 
-              :WS-QBDATE, 
-              :WS-QGENDER, 
-              :WS-QALIVE 
-            END-EXEC 
+           FETCH NEXT ROWSET FROM CRS1
+           FOR :WS-QROWSET-SIZE ROWS
+           INTO
+              :WS-QBDATE-TAB,
+              :WS-QGENDER-TAB,
+              :WS-QALIVE-TAB
+            END-EXEC
 
            IF (SQLCODE NOT = 0 AND 100) THEN
       ************** DB2 Error Handling Routine
@@ -476,197 +903,600 @@
            DISPLAY '*'
            DISPLAY '* SQLCODE: ' SQLCODE
            DISPLAY '*************************************************'
+           MOVE 8 TO RETURN-CODE
+           MOVE SQLCODE TO WS-AUDIT-SQLCODE
+           PERFORM PARA-WRITE-AUDIT
            CALL "CEE3ABD" USING ABEND-CODE , TIMING
-           END-IF 
+           END-IF
       ******************************************************************
-      * COMPUTES NAKSHATRA 
+      * COMPUTES NAKSHATRA FOR EVERY CITIZEN THIS ROWSET BROUGHT BACK
       ******************************************************************
            PERFORM PARA-NAKSHATRA-COMPUTE
+              VARYING INX-ROWSET FROM 1 BY 1
+              UNTIL INX-ROWSET > SQLERRD(3)
            END-PERFORM
 
-      ******************************************************************        
-           ADD RECV01-INTERVAL-VAL TO WS-PGM-INTERVAL-VAL
-           MOVE WS-PGM-INTERVAL-VAL TO WS-QINTERVAL
-           SET I UP BY 1 
-           END-PERFORM 
-
            EXEC SQL
               CLOSE CRS1
-           END-EXEC.   
+           END-EXEC
+      ******************************************************************
+           ADD RECV01-INTERVAL-VAL TO WS-PGM-INTERVAL-VAL
+      ******************************************************************
+      *    PERSIST PROGRESS EVERY WS-CKPT-EVERY INTERVALS SO A RESTART
+      *    (PARM='SQ,nnn,R') CAN RESUME AFTER THE LAST ONE SAVED
+      ******************************************************************
+           DIVIDE I BY WS-CKPT-EVERY GIVING WS-CKPT-Q
+              REMAINDER WS-CKPT-REM
+           IF WS-CKPT-REM = 0 OR I = RECV01-INTERVAL-COUNT THEN
+              PERFORM PARA-CHECKPOINT-SAVE
+           END-IF
+           SET I UP BY 1
+           END-PERFORM
+           EXIT.
+      ******************************************************************
+      *    PARAGRAPH CHECKPOINT SAVE - PERSISTS THE INTERVAL INDEX
+      *    JUST COMPLETED AND THE ACCUMULATED RECV01 CONTENTS TO NCCKPT
+      ******************************************************************
+       PARA-CHECKPOINT-SAVE.
+           OPEN OUTPUT RECCKPT
+           MOVE I                   TO RECV01-CKPT-INTERVAL-IDX
+           MOVE WS-PGM-INTERVAL-VAL TO RECV01-CKPT-PGM-INTERVAL
+           MOVE RECV01               TO RECV01-CKPT-SNAPSHOT
+           WRITE RECV01-CKPT-R
+           CLOSE RECCKPT
+           EXIT.
+      ******************************************************************
+      *    PARAGRAPH CHECKPOINT LOAD - RESTORES RECV01 AND WORKS OUT
+      *    THE FIRST INTERVAL STILL TO BE PROCESSED (WS-CKPT-START-I)
+      ******************************************************************
+       PARA-CHECKPOINT-LOAD.
+           MOVE 1 TO WS-CKPT-START-I
+           MOVE RECV01-INTERVAL-VAL TO WS-PGM-INTERVAL-VAL
+           OPEN INPUT RECCKPT
+           READ RECCKPT
+              AT END
+                 DISPLAY 'WARNING: NO NCCKPT CHECKPOINT FOUND. ',
+                 'STARTING FROM INTERVAL 1'
+              NOT AT END
+                 MOVE RECV01-CKPT-SNAPSHOT   TO RECV01
+                 MOVE RECV01-CKPT-PGM-INTERVAL TO WS-PGM-INTERVAL-VAL
+                 COMPUTE WS-CKPT-START-I =
+                    RECV01-CKPT-INTERVAL-IDX + 1
+                 DISPLAY 'INFO:    RESTARTING AFTER INTERVAL ',
+                 RECV01-CKPT-INTERVAL-IDX
+           END-READ
+           CLOSE RECCKPT
            EXIT.
       ******************************************************************
        PARA-SQL-MQ. *> EXEC SQL QUERIES FOM MULTI - BEST PERFORMANCE
       ******************************************************************
-      *     PERFORM  *> TODO
-           PERFORM
-            VARYING WS-SQL-MQ-I
-            FROM RECV01-INTERVAL-COUNT BY RECV01-INTERVAL-COUNT
-            UNTIL WS-SQL-MQ-I > 120
-              *>TODO
+      *    DRIVES CRS2001-CRS2004 (TOTAL ALIVE/DEAD MALE/FEMALE) AND
+      *    CRS2005 (PER-NAKSHATRA, PARAMETERIZED BY WS-NTAB-LOOKUP)
+      *    ONCE PER INTERVAL INSTEAD OF FETCHING CITIZENS ROW BY ROW
+      ******************************************************************
+           SET I TO 1
+           MOVE RECV01-INTERVAL-VAL TO WS-PGM-INTERVAL-VAL
+           MOVE RECV01-CURRENT-DATE-DB2 TO WS-QDATE-UPPER-DB2
+           MOVE RECV01-CURRENT-DATE-DB2 TO WS-QDATE-LOWER-DB2
+           PERFORM RECV01-INTERVAL-COUNT TIMES
+      ******************************************************************
+      *    CRS2001-CRS2005'S WHERE CLAUSES ARE BOUND TO WS-QINTERVAL AT
+      *    OPEN TIME, SO IT HAS TO BE MOVED IN BEFORE EACH INTERVAL'S
+      *    CURSORS ARE OPENED - THE SAME REASON PARA-SQL-SQ RE-OPENS
+      *    CRS1 EVERY INTERVAL INSTEAD OF ONCE BEFORE THE LOOP
+           MOVE WS-PGM-INTERVAL-VAL TO WS-QINTERVAL
       ******************************************************************
       *    4 QUERIES FOR SUMMARY RAPORT WITH GENDER AND ALIVE STATUS
       *    TOTAL CITIZENS COUNT
+           EXEC SQL
+              OPEN CRS2001
+           END-EXEC
+           EXEC SQL
+              FETCH CRS2001 INTO :WS-QCOUNT
+           END-EXEC
+           MOVE WS-QCOUNT TO RECV01-MALE(I,1)
+           EXEC SQL
+              CLOSE CRS2001
+           END-EXEC
 
+           EXEC SQL
+              OPEN CRS2002
+           END-EXEC
+           EXEC SQL
+              FETCH CRS2002 INTO :WS-QCOUNT
+           END-EXEC
+           MOVE WS-QCOUNT TO RECV01-FEMALE(I,1)
+           EXEC SQL
+              CLOSE CRS2002
+           END-EXEC
 
-      ******************************************************************
-           
-
+           EXEC SQL
+              OPEN CRS2003
+           END-EXEC
+           EXEC SQL
+              FETCH CRS2003 INTO :WS-QCOUNT
+           END-EXEC
+           MOVE WS-QCOUNT TO RECV01-MALE(I,2)
+           EXEC SQL
+              CLOSE CRS2003
+           END-EXEC
 
-           END-PERFORM 
+           EXEC SQL
+              OPEN CRS2004
+           END-EXEC
+           EXEC SQL
+              FETCH CRS2004 INTO :WS-QCOUNT
+           END-EXEC
+           MOVE WS-QCOUNT TO RECV01-FEMALE(I,2)
+           EXEC SQL
+              CLOSE CRS2004
+           END-EXEC
+      ******************************************************************
+      *    27 NAKSHATRA COUNTS, 4 GENDER/ALIVE COMBINATIONS EACH
+      ******************************************************************
+           PERFORM VARYING INX-NTAB FROM 1 BY 1 UNTIL INX-NTAB > 27
+              MOVE WS-NTAB-MD-LOW(INX-NTAB)   TO WS-QMD-LOW
+              MOVE WS-NTAB-MD-HIGH(INX-NTAB)  TO WS-QMD-HIGH
+              MOVE WS-NTAB-MD-LOW2(INX-NTAB)  TO WS-QMD-LOW2
+              MOVE WS-NTAB-MD-HIGH2(INX-NTAB) TO WS-QMD-HIGH2
+              MOVE WS-NTAB-MD-BOUND(INX-NTAB) TO WS-QMD-BOUND
+              PERFORM VARYING WS-SQL-MQ-ALIVE FROM 1 BY -1
+                 UNTIL WS-SQL-MQ-ALIVE < 0
+                 PERFORM VARYING WS-SQL-MQ-GENDER FROM 1 BY -1
+                    UNTIL WS-SQL-MQ-GENDER < 0
+                    MOVE WS-SQL-MQ-ALIVE  TO WS-QALIVE
+                    MOVE WS-SQL-MQ-GENDER TO WS-QGENDER
+                    EXEC SQL
+                       OPEN CRS2005
+                    END-EXEC
+                    EXEC SQL
+                       FETCH CRS2005 INTO :WS-QCOUNT
+                    END-EXEC
+                    EXEC SQL
+                       CLOSE CRS2005
+                    END-EXEC
+                    EVALUATE TRUE
+                    WHEN WS-SQL-MQ-ALIVE = 1 AND WS-SQL-MQ-GENDER = 1
+                       ADD WS-QCOUNT TO WS-N(I,INX-NTAB)
+                       ADD WS-QCOUNT TO RECV01-N-ALIVE-MALE(I,INX-NTAB)
+                    WHEN WS-SQL-MQ-ALIVE = 1 AND WS-SQL-MQ-GENDER = 0
+                      ADD WS-QCOUNT TO WS-N(I,INX-NTAB)
+                      ADD WS-QCOUNT TO RECV01-N-ALIVE-FEMALE(I,INX-NTAB)
+                    WHEN WS-SQL-MQ-ALIVE = 0 AND WS-SQL-MQ-GENDER = 1
+                       ADD WS-QCOUNT TO WS-N(I,INX-NTAB)
+                       ADD WS-QCOUNT TO RECV01-N-DEAD-MALE(I,INX-NTAB)
+                    WHEN WS-SQL-MQ-ALIVE = 0 AND WS-SQL-MQ-GENDER = 0
+                       ADD WS-QCOUNT TO WS-N(I,INX-NTAB)
+                       ADD WS-QCOUNT TO RECV01-N-DEAD-FEMALE(I,INX-NTAB)
+                    END-EVALUATE
+                 END-PERFORM
+              END-PERFORM
+           END-PERFORM
+      ******************************************************************
+           ADD RECV01-INTERVAL-VAL TO WS-PGM-INTERVAL-VAL
+           SET I UP BY 1
+           END-PERFORM
+           EXIT.
+      ******************************************************************
+      *    PARAGRAPH INIT NTAB LOOKUP - NAMES & MONTH-DAY BOUNDARIES
+      *    FOR THE 27 NAKSHATRAS, SHARED BY PARA-SQL-MQ (CRS2005) AND
+      *    PARA-CREATE-VIEW (NAME LABELS)
+      ******************************************************************
+       PARA-INIT-NTAB-LOOKUP.
+           SET INX-NTAB TO 1
+           MOVE 'ASWINI'           TO WS-NTAB-NAME(INX-NTAB)
+           MOVE 0414 TO WS-NTAB-MD-LOW(INX-NTAB)
+           MOVE 0426 TO WS-NTAB-MD-HIGH(INX-NTAB)
+           MOVE 0427 TO WS-NTAB-MD-BOUND(INX-NTAB)
+           SET INX-NTAB TO 2
+           MOVE 'BHARANI'          TO WS-NTAB-NAME(INX-NTAB)
+           MOVE 0428 TO WS-NTAB-MD-LOW(INX-NTAB)
+           MOVE 0510 TO WS-NTAB-MD-HIGH(INX-NTAB)
+           MOVE 0511 TO WS-NTAB-MD-BOUND(INX-NTAB)
+           SET INX-NTAB TO 3
+           MOVE 'KRITTIKA'         TO WS-NTAB-NAME(INX-NTAB)
+           MOVE 0512 TO WS-NTAB-MD-LOW(INX-NTAB)
+           MOVE 0524 TO WS-NTAB-MD-HIGH(INX-NTAB)
+           MOVE 0525 TO WS-NTAB-MD-BOUND(INX-NTAB)
+           SET INX-NTAB TO 4
+           MOVE 'ROHINI'           TO WS-NTAB-NAME(INX-NTAB)
+           MOVE 0526 TO WS-NTAB-MD-LOW(INX-NTAB)
+           MOVE 0607 TO WS-NTAB-MD-HIGH(INX-NTAB)
+           MOVE 0608 TO WS-NTAB-MD-BOUND(INX-NTAB)
+           SET INX-NTAB TO 5
+           MOVE 'MRIGASIRA'        TO WS-NTAB-NAME(INX-NTAB)
+           MOVE 0609 TO WS-NTAB-MD-LOW(INX-NTAB)
+           MOVE 0620 TO WS-NTAB-MD-HIGH(INX-NTAB)
+           MOVE 0621 TO WS-NTAB-MD-BOUND(INX-NTAB)
+           SET INX-NTAB TO 6
+           MOVE 'ARDRA'            TO WS-NTAB-NAME(INX-NTAB)
+           MOVE 0622 TO WS-NTAB-MD-LOW(INX-NTAB)
+           MOVE 0704 TO WS-NTAB-MD-HIGH(INX-NTAB)
+           MOVE 0705 TO WS-NTAB-MD-BOUND(INX-NTAB)
+           SET INX-NTAB TO 7
+           MOVE 'PUNARVASU'        TO WS-NTAB-NAME(INX-NTAB)
+           MOVE 0706 TO WS-NTAB-MD-LOW(INX-NTAB)
+           MOVE 0718 TO WS-NTAB-MD-HIGH(INX-NTAB)
+           MOVE 0719 TO WS-NTAB-MD-BOUND(INX-NTAB)
+           SET INX-NTAB TO 8
+           MOVE 'PUSJA'            TO WS-NTAB-NAME(INX-NTAB)
+           MOVE 0720 TO WS-NTAB-MD-LOW(INX-NTAB)
+           MOVE 0801 TO WS-NTAB-MD-HIGH(INX-NTAB)
+           MOVE 0802 TO WS-NTAB-MD-BOUND(INX-NTAB)
+           SET INX-NTAB TO 9
+           MOVE 'ASZLESZA'         TO WS-NTAB-NAME(INX-NTAB)
+           MOVE 0803 TO WS-NTAB-MD-LOW(INX-NTAB)
+           MOVE 0815 TO WS-NTAB-MD-HIGH(INX-NTAB)
+           MOVE 0816 TO WS-NTAB-MD-BOUND(INX-NTAB)
+           SET INX-NTAB TO 10
+           MOVE 'MAGHA'            TO WS-NTAB-NAME(INX-NTAB)
+           MOVE 0817 TO WS-NTAB-MD-LOW(INX-NTAB)
+           MOVE 0829 TO WS-NTAB-MD-HIGH(INX-NTAB)
+           MOVE 0830 TO WS-NTAB-MD-BOUND(INX-NTAB)
+           SET INX-NTAB TO 11
+           MOVE 'PURVA PHALGUNI'   TO WS-NTAB-NAME(INX-NTAB)
+           MOVE 0831 TO WS-NTAB-MD-LOW(INX-NTAB)
+           MOVE 0912 TO WS-NTAB-MD-HIGH(INX-NTAB)
+           MOVE 0913 TO WS-NTAB-MD-BOUND(INX-NTAB)
+           SET INX-NTAB TO 12
+           MOVE 'UTTARA PHALGUNI'  TO WS-NTAB-NAME(INX-NTAB)
+           MOVE 0914 TO WS-NTAB-MD-LOW(INX-NTAB)
+           MOVE 0925 TO WS-NTAB-MD-HIGH(INX-NTAB)
+           MOVE 0926 TO WS-NTAB-MD-BOUND(INX-NTAB)
+           SET INX-NTAB TO 13
+           MOVE 'HASTA'            TO WS-NTAB-NAME(INX-NTAB)
+           MOVE 0927 TO WS-NTAB-MD-LOW(INX-NTAB)
+           MOVE 1009 TO WS-NTAB-MD-HIGH(INX-NTAB)
+           MOVE 1010 TO WS-NTAB-MD-BOUND(INX-NTAB)
+           SET INX-NTAB TO 14
+           MOVE 'CAJTRA'           TO WS-NTAB-NAME(INX-NTAB)
+           MOVE 1011 TO WS-NTAB-MD-LOW(INX-NTAB)
+           MOVE 1022 TO WS-NTAB-MD-HIGH(INX-NTAB)
+           MOVE 1023 TO WS-NTAB-MD-BOUND(INX-NTAB)
+           SET INX-NTAB TO 15
+           MOVE 'SWATI'            TO WS-NTAB-NAME(INX-NTAB)
+           MOVE 1024 TO WS-NTAB-MD-LOW(INX-NTAB)
+           MOVE 1105 TO WS-NTAB-MD-HIGH(INX-NTAB)
+           MOVE 1106 TO WS-NTAB-MD-BOUND(INX-NTAB)
+           SET INX-NTAB TO 16
+           MOVE 'WAJSIAKHA'        TO WS-NTAB-NAME(INX-NTAB)
+           MOVE 1107 TO WS-NTAB-MD-LOW(INX-NTAB)
+           MOVE 1118 TO WS-NTAB-MD-HIGH(INX-NTAB)
+           MOVE 1119 TO WS-NTAB-MD-BOUND(INX-NTAB)
+           SET INX-NTAB TO 17
+           MOVE 'ANURADHA'         TO WS-NTAB-NAME(INX-NTAB)
+           MOVE 1120 TO WS-NTAB-MD-LOW(INX-NTAB)
+           MOVE 1201 TO WS-NTAB-MD-HIGH(INX-NTAB)
+           MOVE 1202 TO WS-NTAB-MD-BOUND(INX-NTAB)
+           SET INX-NTAB TO 18
+           MOVE 'DZJESZTHA'        TO WS-NTAB-NAME(INX-NTAB)
+           MOVE 1203 TO WS-NTAB-MD-LOW(INX-NTAB)
+           MOVE 1214 TO WS-NTAB-MD-HIGH(INX-NTAB)
+           MOVE 1215 TO WS-NTAB-MD-BOUND(INX-NTAB)
+           SET INX-NTAB TO 19
+           MOVE 'MULA'             TO WS-NTAB-NAME(INX-NTAB)
+           MOVE 1216 TO WS-NTAB-MD-LOW(INX-NTAB)
+           MOVE 1227 TO WS-NTAB-MD-HIGH(INX-NTAB)
+           MOVE 1228 TO WS-NTAB-MD-BOUND(INX-NTAB)
+           SET INX-NTAB TO 20
+           MOVE 'PURVA ASZADHA'    TO WS-NTAB-NAME(INX-NTAB)
+           MOVE 1229 TO WS-NTAB-MD-LOW(INX-NTAB)
+           MOVE 1231 TO WS-NTAB-MD-HIGH(INX-NTAB)
+           MOVE 0101 TO WS-NTAB-MD-LOW2(INX-NTAB)
+           MOVE 0110 TO WS-NTAB-MD-HIGH2(INX-NTAB)
+           MOVE 0111 TO WS-NTAB-MD-BOUND(INX-NTAB)
+           SET INX-NTAB TO 21
+           MOVE 'UTTARA ASZADHA'   TO WS-NTAB-NAME(INX-NTAB)
+           MOVE 0112 TO WS-NTAB-MD-LOW(INX-NTAB)
+           MOVE 0123 TO WS-NTAB-MD-HIGH(INX-NTAB)
+           MOVE 0124 TO WS-NTAB-MD-BOUND(INX-NTAB)
+           SET INX-NTAB TO 22
+           MOVE 'SRAWANA'          TO WS-NTAB-NAME(INX-NTAB)
+           MOVE 0125 TO WS-NTAB-MD-LOW(INX-NTAB)
+           MOVE 0205 TO WS-NTAB-MD-HIGH(INX-NTAB)
+           MOVE 0206 TO WS-NTAB-MD-BOUND(INX-NTAB)
+           SET INX-NTAB TO 23
+           MOVE 'DHANISZTA'        TO WS-NTAB-NAME(INX-NTAB)
+           MOVE 0207 TO WS-NTAB-MD-LOW(INX-NTAB)
+           MOVE 0218 TO WS-NTAB-MD-HIGH(INX-NTAB)
+           MOVE 0219 TO WS-NTAB-MD-BOUND(INX-NTAB)
+           SET INX-NTAB TO 24
+           MOVE 'SATABHISZAK'      TO WS-NTAB-NAME(INX-NTAB)
+           MOVE 0220 TO WS-NTAB-MD-LOW(INX-NTAB)
+           MOVE 0303 TO WS-NTAB-MD-HIGH(INX-NTAB)
+           MOVE 0304 TO WS-NTAB-MD-BOUND(INX-NTAB)
+           SET INX-NTAB TO 25
+           MOVE 'PURVA BHADRA'     TO WS-NTAB-NAME(INX-NTAB)
+           MOVE 0305 TO WS-NTAB-MD-LOW(INX-NTAB)
+           MOVE 0316 TO WS-NTAB-MD-HIGH(INX-NTAB)
+           MOVE 0317 TO WS-NTAB-MD-BOUND(INX-NTAB)
+           SET INX-NTAB TO 26
+           MOVE 'UTTARA BHADRA'    TO WS-NTAB-NAME(INX-NTAB)
+           MOVE 0318 TO WS-NTAB-MD-LOW(INX-NTAB)
+           MOVE 0330 TO WS-NTAB-MD-HIGH(INX-NTAB)
+           MOVE 0331 TO WS-NTAB-MD-BOUND(INX-NTAB)
+           SET INX-NTAB TO 27
+           MOVE 'REVATI'           TO WS-NTAB-NAME(INX-NTAB)
+           MOVE 0401 TO WS-NTAB-MD-LOW(INX-NTAB)
+           MOVE 0412 TO WS-NTAB-MD-HIGH(INX-NTAB)
            EXIT.
       ******************************************************************
        PARA-NAKSHATRA-COMPUTE.
-      ****************************************************************** 
-      *
       ******************************************************************
-              *> WS-QBDATE
-              *> WS-QGENDER
-              *> WS-QALIVE
-      *EXTRACT AGE FROM CURRENT YEAR - YEAR-OF-BIRTH AND +1 TO 
-      *    AGE OCCURS 120 PIC 9(8) COMP-5. WITH INDEX 
+      *    CALLED ONCE PER CITIZEN IN THE ROWSET CRS1 JUST FETCHED,
+      *    VARYING INX-ROWSET - WS-QBDATE-TAB/WS-QGENDER-TAB/
+      *    WS-QALIVE-TAB(INX-ROWSET) ARE THIS CITIZEN'S ROW
       ******************************************************************
-           EVALUATE WS-QALIVE
+              *> WS-QBDATE-TAB(INX-ROWSET)
+              *> WS-QGENDER-TAB(INX-ROWSET)
+              *> WS-QALIVE-TAB(INX-ROWSET)
+      *EXTRACT AGE FROM CURRENT YEAR - YEAR-OF-BIRTH AND +1 TO
+      *    AGE OCCURS 120 PIC 9(8) COMP-5. WITH INDEX
+      ******************************************************************
+           MOVE WS-QBDATE-TAB(INX-ROWSET)(6:2) TO WS-MONTH-DAY(1:2)
+           MOVE WS-QBDATE-TAB(INX-ROWSET)(9:2) TO WS-MONTH-DAY(3:2)
+
+           EVALUATE WS-QALIVE-TAB(INX-ROWSET)
               WHEN 1
-           EVALUATE WS-QGENDER
+           EVALUATE WS-QGENDER-TAB(INX-ROWSET)
               WHEN 1
               COMPUTE RECV01-MALE(I,1) = RECV01-MALE(I,1) + 1
               WHEN 0
               COMPUTE RECV01-FEMALE(I,1) = RECV01-FEMALE(I,1) + 1
-           END-EVALUATE 
-              WHEN 2 *> DEAD
-           EVALUATE WS-QGENDER
+           END-EVALUATE
+              WHEN 0 *> DEAD
+           EVALUATE WS-QGENDER-TAB(INX-ROWSET)
               WHEN 1
               COMPUTE RECV01-MALE(I,2) = RECV01-MALE(I,2) + 1
               WHEN 0
               COMPUTE RECV01-FEMALE(I,2) = RECV01-FEMALE(I,2) + 1
-           END-EVALUATE       
            END-EVALUATE
-     
-           EVALUATE WS-MONTH-DAY *>MONTH DAY FROM QBDATE TODO
+           END-EVALUATE
+      ******************************************************************
+      *    LOCATE THE NAKSHATRA (INX-N) AND WHETHER THE DATE FALLS ON A
+      *    BOUNDARY DAY (WS-NU=1) OR INSIDE THE NAKSHATRA (WS-NU=0) -
+      *    SAME STRUCTURED LOOKUP APPROACH AS SQ01NEVL.CBL
+      ******************************************************************
+           EVALUATE WS-MONTH-DAY *>MONTH DAY FROM QBDATE
               WHEN 0413
-                 COMPUTE WS-U(I,27) = WS-U(I,27) + 1
+                 SET INX-N TO 27
+                 MOVE 1 TO WS-NU
               WHEN 0414 THRU 0426
-                 COMPUTE WS-N(I,1) = WS-N(I,1) + 1
+                 SET INX-N TO 1
+                 MOVE 0 TO WS-NU
               WHEN 0427
-                 COMPUTE WS-U(I,1) = WS-U(I,1) + 1
+                 SET INX-N TO 1
+                 MOVE 1 TO WS-NU
               WHEN 0428 THRU 0510
-                 COMPUTE WS-N(I,2) = WS-N(I,2) + 1
+                 SET INX-N TO 2
+                 MOVE 0 TO WS-NU
               WHEN 0511
-                 COMPUTE WS-U(I,2) = WS-U(I,2) + 1
+                 SET INX-N TO 2
+                 MOVE 1 TO WS-NU
       *
               WHEN 0512 THRU 0524
-                 COMPUTE WS-N(I,3) = WS-N(I,3) + 1
+                 SET INX-N TO 3
+                 MOVE 0 TO WS-NU
               WHEN 0525
-                 COMPUTE WS-U(I,3) = WS-U(I,3) + 1
+                 SET INX-N TO 3
+                 MOVE 1 TO WS-NU
               WHEN 0526 THRU 0607
-                 COMPUTE WS-N(I,4) = WS-N(I,4) + 1
+                 SET INX-N TO 4
+                 MOVE 0 TO WS-NU
               WHEN 0608
-                 COMPUTE WS-U(I,4) = WS-U(I,4) + 1
+                 SET INX-N TO 4
+                 MOVE 1 TO WS-NU
               WHEN 0609 THRU 0620
-                 COMPUTE WS-N(I,5) = WS-N(I,5) + 1
+                 SET INX-N TO 5
+                 MOVE 0 TO WS-NU
               WHEN 0621
-                 COMPUTE WS-U(I,5) = WS-U(I,5) + 1
+                 SET INX-N TO 5
+                 MOVE 1 TO WS-NU
               WHEN 0622 THRU 0704
-                 COMPUTE WS-N(I,6) = WS-N(I,6) + 1
+                 SET INX-N TO 6
+                 MOVE 0 TO WS-NU
               WHEN 0705
-                 COMPUTE WS-U(I,6) = WS-U(I,6) + 1
+                 SET INX-N TO 6
+                 MOVE 1 TO WS-NU
               WHEN 0706 THRU 0718
-                 COMPUTE WS-N(I,7) = WS-N(I,7) + 1
+                 SET INX-N TO 7
+                 MOVE 0 TO WS-NU
               WHEN 0719
-                 COMPUTE WS-U(I,7) = WS-U(I,7) + 1              
+                 SET INX-N TO 7
+                 MOVE 1 TO WS-NU
               WHEN 0720 THRU 0801
-                 COMPUTE WS-N(I,8) = WS-N(I,8) + 1
+                 SET INX-N TO 8
+                 MOVE 0 TO WS-NU
               WHEN 0802
-                 COMPUTE WS-U(I,8) = WS-U(I,8) + 1
+                 SET INX-N TO 8
+                 MOVE 1 TO WS-NU
               WHEN 0803 THRU 0815
-                 COMPUTE WS-N(I,9) = WS-N(I,9) + 1
+                 SET INX-N TO 9
+                 MOVE 0 TO WS-NU
               WHEN 0816
-                 COMPUTE WS-U(I,9) = WS-U(I,9) + 1
+                 SET INX-N TO 9
+                 MOVE 1 TO WS-NU
               WHEN 0817 THRU 0829
-                 COMPUTE WS-N(I,10) = WS-N(I,10) + 1
+                 SET INX-N TO 10
+                 MOVE 0 TO WS-NU
               WHEN 0830
-                 COMPUTE WS-U(I,10) = WS-U(I,10) + 1
+                 SET INX-N TO 10
+                 MOVE 1 TO WS-NU
               WHEN 0831 THRU 0912
-                 COMPUTE WS-N(I,11) = WS-N(I,11) + 1
+                 SET INX-N TO 11
+                 MOVE 0 TO WS-NU
               WHEN 0913
-                 COMPUTE WS-U(I,11) = WS-U(I,11) + 1
+                 SET INX-N TO 11
+                 MOVE 1 TO WS-NU
               WHEN 0914 THRU 0925
-                 COMPUTE WS-N(I,12) = WS-N(I,12) + 1
+                 SET INX-N TO 12
+                 MOVE 0 TO WS-NU
               WHEN 0926
-                 COMPUTE WS-U(I,12) = WS-U(I,12) + 1              
+                 SET INX-N TO 12
+                 MOVE 1 TO WS-NU
               WHEN 0927 THRU 1009
-                 COMPUTE WS-N(I,13) = WS-N(I,13) + 1
+                 SET INX-N TO 13
+                 MOVE 0 TO WS-NU
               WHEN 1010
-                 COMPUTE WS-U(I,13) = WS-U(I,13) + 1
+                 SET INX-N TO 13
+                 MOVE 1 TO WS-NU
               WHEN 1011 THRU 1022
-                 COMPUTE WS-N(I,14) = WS-N(I,14) + 1
+                 SET INX-N TO 14
+                 MOVE 0 TO WS-NU
               WHEN 1023
-                 COMPUTE WS-U(I,14) = WS-U(I,14) + 1
+                 SET INX-N TO 14
+                 MOVE 1 TO WS-NU
               WHEN 1024 THRU 1105
-                 COMPUTE WS-N(I,15) = WS-N(I,15) + 1
+                 SET INX-N TO 15
+                 MOVE 0 TO WS-NU
               WHEN 1106
-                 COMPUTE WS-U(I,15) = WS-U(I,15) + 1
+                 SET INX-N TO 15
+                 MOVE 1 TO WS-NU
               WHEN 1107 THRU 1118
-                 COMPUTE WS-N(I,16) = WS-N(I,16) + 1
+                 SET INX-N TO 16
+                 MOVE 0 TO WS-NU
               WHEN 1119
-                 COMPUTE WS-U(I,16) = WS-U(I,16) + 1
+                 SET INX-N TO 16
+                 MOVE 1 TO WS-NU
               WHEN 1120 THRU 1201
-                 COMPUTE WS-N(I,17) = WS-N(I,17) + 1
+                 SET INX-N TO 17
+                 MOVE 0 TO WS-NU
               WHEN 1202
-                 COMPUTE WS-U(I,17) = WS-U(I,17) + 1              
+                 SET INX-N TO 17
+                 MOVE 1 TO WS-NU
               WHEN 1203 THRU 1214
-                 COMPUTE WS-N(I,18) = WS-N(I,18) + 1
+                 SET INX-N TO 18
+                 MOVE 0 TO WS-NU
               WHEN 1215
-                 COMPUTE WS-U(I,18) = WS-U(I,18) + 1
+                 SET INX-N TO 18
+                 MOVE 1 TO WS-NU
               WHEN 1216 THRU 1227 *> MULA
-                 COMPUTE WS-N(I,19) = WS-N(I,19) + 1
+                 SET INX-N TO 19
+                 MOVE 0 TO WS-NU
               WHEN 1228
-                 COMPUTE WS-U(I,19) = WS-U(I,19) + 1
-      *        WHEN 1229 THRU 0110 *> REVERTES DATE DECEMBER -> JANUARY
+                 SET INX-N TO 19
+                 MOVE 1 TO WS-NU
               WHEN 1229 THRU 1231  *> DEC-JUN
-                 COMPUTE WS-N(I,20) = WS-N(I,20) + 1
-              WHEN 0101 THRU 1010  *> DEV-JUN
-                 COMPUTE WS-N(I,20) = WS-N(I,20) + 1
+                 SET INX-N TO 20
+                 MOVE 0 TO WS-NU
+              WHEN 0101 THRU 0110  *> DEC-JUN
+                 SET INX-N TO 20
+                 MOVE 0 TO WS-NU
               WHEN 0111
-                 COMPUTE WS-U(I,20) = WS-U(I,20) + 1
+                 SET INX-N TO 20
+                 MOVE 1 TO WS-NU
               WHEN 0112 THRU 0123  *> UTTARA ASZADHA
-                 COMPUTE WS-N(I,21) = WS-N(I,21) + 1
+                 SET INX-N TO 21
+                 MOVE 0 TO WS-NU
               WHEN 0124
-                 COMPUTE WS-U(I,21) = WS-U(I,21) + 1
+                 SET INX-N TO 21
+                 MOVE 1 TO WS-NU
               WHEN 0125 THRU 0205
-                 COMPUTE WS-N(I,22) = WS-N(I,22) + 1
+                 SET INX-N TO 22
+                 MOVE 0 TO WS-NU
               WHEN 0206
-                 COMPUTE WS-U(I,22) = WS-U(I,22) + 1              
+                 SET INX-N TO 22
+                 MOVE 1 TO WS-NU
               WHEN 0207 THRU 0218
-                 COMPUTE WS-N(I,23) = WS-N(I,23) + 1
+                 SET INX-N TO 23
+                 MOVE 0 TO WS-NU
               WHEN 0219
-                 COMPUTE WS-U(I,23) = WS-U(I,23) + 1
+                 SET INX-N TO 23
+                 MOVE 1 TO WS-NU
               WHEN 0220 THRU 0303
-                 COMPUTE WS-N(I,24) = WS-N(I,24) + 1
+                 SET INX-N TO 24
+                 MOVE 0 TO WS-NU
               WHEN 0304
-                 COMPUTE WS-U(I,24) = WS-U(I,24) + 1
+                 SET INX-N TO 24
+                 MOVE 1 TO WS-NU
               WHEN 0305 THRU 0316
-                 COMPUTE WS-N(I,25) = WS-N(I,25) + 1
+                 SET INX-N TO 25
+                 MOVE 0 TO WS-NU
               WHEN 0317
-                 COMPUTE WS-U(I,25) = WS-U(I,25) + 1
+                 SET INX-N TO 25
+                 MOVE 1 TO WS-NU
               WHEN 0318 THRU 0330
-                 COMPUTE WS-N(I,26) = WS-N(I,26) + 1
+                 SET INX-N TO 26
+                 MOVE 0 TO WS-NU
               WHEN 0331
-                 COMPUTE WS-U(I,26) = WS-U(I,26) + 1
+                 SET INX-N TO 26
+                 MOVE 1 TO WS-NU
               WHEN 0401 THRU 0412
-                 COMPUTE WS-N(I,27) = WS-N(I,27) + 1
-      *        WHEN 0511
-      *           COMPUTE WS-U(I,27) = WS-U(I,) + 1
+                 SET INX-N TO 27
+                 MOVE 0 TO WS-NU
+           END-EVALUATE
+      ******************************************************************
+      *    BUMP THE NAKSHATRA TOTAL (N=INSIDE, U=BOUNDARY DAY) AND THE
+      *    GENDER/ALIVE BREAKDOWN FOR THE SAME NAKSHATRA BUCKET
+      ******************************************************************
+           IF WS-NU = 0 THEN
+              COMPUTE WS-N(I,INX-N) = WS-N(I,INX-N) + 1
+           ELSE
+              COMPUTE WS-U(I,INX-N) = WS-U(I,INX-N) + 1
+           END-IF
 
+           EVALUATE TRUE
+              WHEN WS-QALIVE-TAB(INX-ROWSET) = 1 AND
+                   WS-QGENDER-TAB(INX-ROWSET) = 1
+                 ADD 1 TO RECV01-N-ALIVE-MALE(I,INX-N)
+              WHEN WS-QALIVE-TAB(INX-ROWSET) = 1 AND
+                   WS-QGENDER-TAB(INX-ROWSET) = 0
+                 ADD 1 TO RECV01-N-ALIVE-FEMALE(I,INX-N)
+              WHEN WS-QALIVE-TAB(INX-ROWSET) = 0 AND
+                   WS-QGENDER-TAB(INX-ROWSET) = 1
+                 ADD 1 TO RECV01-N-DEAD-MALE(I,INX-N)
+              WHEN WS-QALIVE-TAB(INX-ROWSET) = 0 AND
+                   WS-QGENDER-TAB(INX-ROWSET) = 0
+                 ADD 1 TO RECV01-N-DEAD-FEMALE(I,INX-N)
            END-EVALUATE
 
-           
+
            EXIT.
-      ******************************************************************     
+      ******************************************************************
+      *    PARAGRAPH ANALYSE DATA - SCANS RECV01-NTAB (WS-N + WS-U)
+      *    ACROSS ALL TABLES AND ALL 27 NAKSHATRAS TO FIND THE OVERALL
+      *    MAXIMUM AND MINIMUM NAKSHATRA QUANTITY FOR THE SUMMARY
+      ******************************************************************
        PARA-ANALYSE-DATA.
+           MOVE ZERO         TO RECV01-S-NMAX-PQ
+           MOVE 999999999    TO RECV01-S-NMIN-PQ
+           PERFORM VARYING I FROM 1 BY 1
+              UNTIL I > RECV01-INTERVAL-COUNT
+              PERFORM VARYING J FROM 1 BY 1 UNTIL J > 27
+                 COMPUTE WS-NTOTAL = WS-N(I,J) + WS-U(I,J)
+                 IF WS-NTOTAL > RECV01-S-NMAX-PQ THEN
+                    MOVE WS-NTOTAL TO RECV01-S-NMAX-PQ
+                 END-IF
+                 IF WS-NTOTAL < RECV01-S-NMIN-PQ THEN
+                    MOVE WS-NTOTAL TO RECV01-S-NMIN-PQ
+                 END-IF
+              END-PERFORM
+           END-PERFORM
+           EXIT.
+      ******************************************************************
+      *    PARAGRAPH BUILD BAR - BUILDS A 10 CHAR ASCII PERCENTAGE BAR
+      *    FROM WS-BAR-NUMER / WS-BAR-DENOM e.g.
+      *    40% = |####      |, 90% = |######### |
+      ******************************************************************
+       PARA-BUILD-BAR.
+           MOVE SPACES TO WS-BAR-STR
+           IF WS-BAR-DENOM = ZERO THEN
+              MOVE ZERO TO WS-BAR-PCT
+              MOVE ZERO TO WS-BAR-FILLED
+           ELSE
+              COMPUTE WS-BAR-PCT = (WS-BAR-NUMER * 100) / WS-BAR-DENOM
+              COMPUTE WS-BAR-FILLED = (WS-BAR-NUMER * 10) / WS-BAR-DENOM
+           END-IF
+           PERFORM VARYING WS-BAR-IDX FROM 1 BY 1 UNTIL WS-BAR-IDX > 10
+              IF WS-BAR-IDX <= WS-BAR-FILLED THEN
+                 MOVE '#' TO WS-BAR-STR(WS-BAR-IDX:1)
+              ELSE
+                 MOVE ' ' TO WS-BAR-STR(WS-BAR-IDX:1)
+              END-IF
+           END-PERFORM
            EXIT.
-      ******************************************************************     
-       PARA-CREATE-VIEW.       
+      ******************************************************************
+       PARA-CREATE-VIEW.
       ******************************************************************
       *    WELCOME SCREEN MSG
       ******************************************************************
@@ -678,60 +1508,76 @@
            DISPLAY 'SUBMITTED FOR USER: ', RECV01-USER,
            ' AT ', RECV01-PGM-START-DATE
            DISPLAY 'INTERVAL SET TO: ', RECV01-INTERVAL-VAL
+           IF WS-PGM-REQUESTED-INTERVAL NOT = RECV01-INTERVAL-VAL THEN
+              DISPLAY 'NOTE: REQUESTED INTERVAL ',
+                 WS-PGM-REQUESTED-INTERVAL,
+                 ' DOES NOT DIVIDE 120 EVENLY - AUTO-CORRECTED TO ',
+                 RECV01-INTERVAL-VAL
+           END-IF
            DISPLAY RECV01-HLINE
       ******************************************************************
       *    TABLE STATISTICS AND % VIEW
       ****************************************************************** 
       *LOOP FOR TABLES PRINT
       ******************************************************************
-           PERFORM RECV01-INTERVAL-COUNT TIMES 
-           DISPLAY RECV01-HLINE 
+           PERFORM VARYING I FROM 1 BY 1
+              UNTIL I > RECV01-INTERVAL-COUNT
+           DISPLAY RECV01-HLINE
            DISPLAY 'TABLE ', WS-TAB-COUNTER,
            ' FROM ',RECV01-INTERVAL-COUNT
-           DISPLAY RECV01-HLINE 
+           DISPLAY RECV01-HLINE
            COMPUTE WS-TAB-COUNTER = WS-TAB-COUNTER + 1
-      ******************************************************************     
+      ******************************************************************
+      *    ALIVE/DEAD MALE/FEMALE COUNTS WITH PERCENTAGE BAR e.g.
+      *    40% = |####      |, 90% = |######### |
+      ******************************************************************
+           COMPUTE WS-BAR-DENOM = RECV01-MALE(I,1) + RECV01-FEMALE(I,1)
+                                 + RECV01-MALE(I,2) + RECV01-FEMALE(I,2)
+           MOVE RECV01-MALE(I,1)   TO WS-BAR-NUMER
+           PERFORM PARA-BUILD-BAR
+           DISPLAY 'ALIVE MALE  : ', RECV01-MALE(I,1), ' |',
+              WS-BAR-STR, '| ', WS-BAR-PCT, '%'
+           MOVE RECV01-FEMALE(I,1) TO WS-BAR-NUMER
+           PERFORM PARA-BUILD-BAR
+           DISPLAY 'ALIVE FEMALE: ', RECV01-FEMALE(I,1), ' |',
+              WS-BAR-STR, '| ', WS-BAR-PCT, '%'
+           MOVE RECV01-MALE(I,2)   TO WS-BAR-NUMER
+           PERFORM PARA-BUILD-BAR
+           DISPLAY 'DEAD MALE   : ', RECV01-MALE(I,2), ' |',
+              WS-BAR-STR, '| ', WS-BAR-PCT, '%'
+           MOVE RECV01-FEMALE(I,2) TO WS-BAR-NUMER
+           PERFORM PARA-BUILD-BAR
+           DISPLAY 'DEAD FEMALE : ', RECV01-FEMALE(I,2), ' |',
+              WS-BAR-STR, '| ', WS-BAR-PCT, '%'
+      ******************************************************************
+      *    NAKSHATRA BREAKDOWN - NAME INSTEAD OF RAW TABLE INDEX
+      ******************************************************************
+           DISPLAY RECV01-HLINE(1:1), ' NAKSHATRA BREAKDOWN'
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > 27
+              COMPUTE WS-NTOTAL = WS-N(I,J) + WS-U(I,J)
+              DISPLAY WS-NTAB-NAME(J), ': ', WS-NTOTAL,
+              '  (ALIVE-M:', RECV01-N-ALIVE-MALE(I,J),
+              ' ALIVE-F:',   RECV01-N-ALIVE-FEMALE(I,J),
+              ' DEAD-M:',    RECV01-N-DEAD-MALE(I,J),
+              ' DEAD-F:',    RECV01-N-DEAD-FEMALE(I,J), ')'
+           END-PERFORM
+      ******************************************************************
       *PART FOR SUMMARY
       ******************************************************************
-           ADD RECV01-FEMALE(1) RECV01-MALE(1) *> ALIVE
-               RECV01-FEMALE(2) RECV01-MALE(2) *> DEAD
+           ADD RECV01-FEMALE(I,1) RECV01-MALE(I,1) *> ALIVE
+               RECV01-FEMALE(I,2) RECV01-MALE(I,2) *> DEAD
            TO RECV01-S-TOTAL-CP
            ON SIZE ERROR DISPLAY 'PANIC: ',
            'PIC CLAUSE RECV01-S-TOTAL-CP ',
-           'NEEDS TO BE GREATER THEN (9)! SUGGEST CHANGE TO (18)' 
+           'NEEDS TO BE GREATER THEN (9)! SUGGEST CHANGE TO (18)'
       ******************************************************************
-           SUBTRACT RECV01-FEMALE(2) RECV01-MALE(2) 
+           SUBTRACT RECV01-FEMALE(I,2) RECV01-MALE(I,2)
            FROM RECV01-S-TOTAL-CP GIVING RECV01-S-TALIVE-CP
            DISPLAY RECV01-HLINE
            END-PERFORM
-      *NTAB-NAMES
-      * 'ASWINI'
-      * 'BHARANI'
-      * 'KRITTIKA'
-      * 'ROHINI'
-      * 'MRIGASIRA'
-      * 'ARDRA'
-      * 'PUNARVASU' 
-      * 'PUSJA'    
-      * 'ASZLESZA'      
-      * 'MAGHA'
-      * 'PURVA PHALGUNI'
-      * 'UTTARA PHALGUNI'
-      * 'HASTA'
-      * 'CAJTRA'      
-      * 'SWATI'      
-      * 'WAJSIAKHA'      
-      * 'ANURADHA'      
-      * 'DZJESZTHA'      
-      * 'MULA'      
-      * 'PURVA ASZADHA'      
-      * 'UTTARA ASZADHA'      
-      * 'SRAWANA'      
-      * 'DHANISZTA'      
-      * 'SATABHISZAK'      
-      * 'PURVA BHADRA'      
-      * 'UTTARA BHADRA'
-      * 'REVATI'
+      ******************************************************************
+      *    NAKSHATRA NAMES ARE NOW CARRIED IN WS-NTAB-LOOKUP, BUILT BY
+      *    PARA-INIT-NTAB-LOOKUP, INSTEAD OF THIS COMMENT BLOCK
       ******************************************************************
       *    SUMMARY
       ****************************************************************** 
@@ -745,12 +1591,93 @@
             RECV01-S-NMAX-PQ
            DISPLAY 'MINIMUM NAKSHATRA QUANTITY IN POPULATION: ',
             RECV01-S-NMIN-PQ
-           
+
+           DISPLAY RECV01-HLINE
+           PERFORM PARA-TREND-REPORT
+           PERFORM PARA-AGE-PYRAMID-REPORT
+           EXIT.
+      ******************************************************************
+      *    PARAGRAPH TREND REPORT - ALIVE:DEAD RATIO PER INTERVAL,
+      *    WALKING RECV01-TAB(1) THROUGH RECV01-TAB(RECV01-INTERVAL-
+      *    COUNT), TO SHOW THE MORTALITY TREND ACROSS THE 120-YEAR SPAN
+      ******************************************************************
+       PARA-TREND-REPORT.
+           DISPLAY RECV01-HLINE(1:1), '  ',
+              'ALIVE:DEAD RATIO TREND (INTERVAL 1 = OLDEST)'
+           DISPLAY RECV01-HLINE
+           PERFORM VARYING I FROM 1 BY 1
+              UNTIL I > RECV01-INTERVAL-COUNT
+           ADD RECV01-MALE(I,1) RECV01-FEMALE(I,1)
+              GIVING WS-TREND-ALIVE
+           ADD RECV01-MALE(I,2) RECV01-FEMALE(I,2)
+              GIVING WS-TREND-DEAD
+           IF WS-TREND-DEAD = ZERO THEN
+              DISPLAY 'TABLE ', I, ' - ALIVE:', WS-TREND-ALIVE,
+                 ' DEAD:', WS-TREND-DEAD, ' RATIO: N/A (NO DEATHS YET)'
+           ELSE
+              DIVIDE WS-TREND-ALIVE BY WS-TREND-DEAD
+                 GIVING WS-TREND-RATIO
+                 ON SIZE ERROR MOVE ZERO TO WS-TREND-RATIO
+              END-DIVIDE
+              DISPLAY 'TABLE ', I, ' - ALIVE:', WS-TREND-ALIVE,
+                 ' DEAD:', WS-TREND-DEAD, ' RATIO: ', WS-TREND-RATIO,
+                 ':1'
+           END-IF
+           END-PERFORM
+           DISPLAY RECV01-HLINE
+           EXIT.
+      ******************************************************************
+      *    PARAGRAPH AGE PYRAMID REPORT - ALIVE MALE COUNT MIRRORED
+      *    AGAINST ALIVE FEMALE COUNT PER INTERVAL, TABLE 1 (OLDEST)
+      *    THROUGH RECV01-INTERVAL-COUNT (YOUNGEST), REUSING THE SAME
+      *    PARA-BUILD-BAR ASCII BAR AS THE PER-TABLE STATISTICS VIEW
+      ******************************************************************
+       PARA-AGE-PYRAMID-REPORT.
+           DISPLAY RECV01-HLINE(1:1), '  ',
+              'AGE PYRAMID - ALIVE MALE VS ALIVE FEMALE ',
+              '(TABLE 1 = OLDEST)'
+           DISPLAY RECV01-HLINE
+           PERFORM VARYING I FROM 1 BY 1
+              UNTIL I > RECV01-INTERVAL-COUNT
+           COMPUTE WS-BAR-DENOM = RECV01-MALE(I,1) + RECV01-FEMALE(I,1)
+           MOVE RECV01-MALE(I,1) TO WS-BAR-NUMER
+           PERFORM PARA-BUILD-BAR
+           PERFORM PARA-MIRROR-BAR
+           DISPLAY 'TABLE ', I, ' MALE  :', RECV01-MALE(I,1), ' |',
+              WS-PYR-MALE-BAR, '||'
+           MOVE RECV01-FEMALE(I,1) TO WS-BAR-NUMER
+           PERFORM PARA-BUILD-BAR
+           DISPLAY '          FEMALE:', RECV01-FEMALE(I,1), ' |',
+              WS-BAR-STR, '|'
+           END-PERFORM
            DISPLAY RECV01-HLINE
            EXIT.
+      ******************************************************************
+      *    PARAGRAPH MIRROR BAR - REVERSES WS-BAR-STR (JUST BUILT BY
+      *    PARA-BUILD-BAR) INTO WS-PYR-MALE-BAR SO THE MALE SIDE OF THE
+      *    AGE PYRAMID GROWS TOWARDS THE CENTER LINE, MATCHING THE
+      *    FEMALE SIDE PRINTED DIRECTLY BELOW IT
+      ******************************************************************
+       PARA-MIRROR-BAR.
+           MOVE SPACES TO WS-PYR-MALE-BAR
+           PERFORM VARYING WS-PYR-IDX FROM 1 BY 1 UNTIL WS-PYR-IDX > 10
+              MOVE WS-BAR-STR(WS-PYR-IDX:1)
+                 TO WS-PYR-MALE-BAR(11 - WS-PYR-IDX:1)
+           END-PERFORM
+           EXIT.
+      ******************************************************************
+      ******************************************************************
+      *    NCLOGW IS CATALOGUED AS A GDG BASE - EACH RUN IS ALLOCATED
+      *    ITS OWN NEW GENERATION BY THE JCL (DSN=...NCLOGW(+1)), SO
+      *    THE PROGRAM CREATES A BRAND NEW DATASET EVERY TIME INSTEAD
+      *    OF APPENDING TO ONE EVER-GROWING FLAT FILE. "CURRENT RUN" IS
+      *    THEN JUST "THE LATEST GENERATION" - NO IN-DATASET SCAN NEEDED
       ******************************************************************
        PARA-WRITE-TO-DATASET.
-           OPEN EXTEND RECLOGW.  *> OUTPUT TO NOT ERASE EXISTING LOG
+           PERFORM PARA-PACK-DS-RECORD
+           PERFORM PARA-COMPUTE-CRC
+           MOVE WS-CRC-VALUE TO RECV01-DS-CRC-VALUE
+           OPEN OUTPUT RECLOGW.  *> NEW GDG GENERATION, ONE RUN EACH
            EVALUATE LK-FS-W       *> FILE STATUS
               WHEN 35           *> CAN NOT OPEN DS
            DISPLAY 'WARNING: ',
@@ -759,24 +1686,390 @@
            DISPLAY 'INFO:    ',
            'FIRST RUN, DATASET DOES NOT EXIST. CREATING NEW DATASET.'
            END-EVALUATE
-           MOVE RECV01 TO RECV01-DS
            WRITE RECV01-DS
            END-WRITE.
            CLOSE RECLOGW.
            EXIT.
-      ******************************************************************     
+      ******************************************************************
+      *    PARAGRAPH PACK DS RECORD - COPIES THE LIVE RECV01 WORKING
+      *    COPY INTO THE RECV01-DS FD RECORD FIELD BY FIELD; RECV01-DS-
+      *    LEN IS SET TO RECV01-INTERVAL-COUNT SO IT DRIVES BOTH THE
+      *    OCCURS DEPENDING ON TABLE SIZE AND THE READ-BACK LENGTH CHECK
+      ******************************************************************
+       PARA-PACK-DS-RECORD.
+           MOVE RECV01-INTERVAL-COUNT  TO RECV01-DS-LEN
+           MOVE RECV01-USER            TO RECV01-DS-USER
+           MOVE RECV01-PGM-START-DATE  TO RECV01-DS-START-DATE
+           MOVE RECV01-CURRENT-DATE-DB2 TO RECV01-DS-CURRENT-DATE
+           MOVE RECV01-INTERVAL-VAL    TO RECV01-DS-INTERVAL-VAL
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > RECV01-INTERVAL-COUNT
+              MOVE RECV01-MALE(I,1)   TO RECV01-DS-MALE(I,1)
+              MOVE RECV01-FEMALE(I,1) TO RECV01-DS-FEMALE(I,1)
+              MOVE RECV01-MALE(I,2)   TO RECV01-DS-MALE(I,2)
+              MOVE RECV01-FEMALE(I,2) TO RECV01-DS-FEMALE(I,2)
+              PERFORM VARYING J FROM 1 BY 1 UNTIL J > 27
+                 MOVE WS-N(I,J)                  TO RECV01-DS-N(I,J)
+                 MOVE WS-U(I,J)                  TO RECV01-DS-U(I,J)
+                 MOVE RECV01-N-ALIVE-MALE(I,J)
+                    TO RECV01-DS-N-ALIVE-MALE(I,J)
+                 MOVE RECV01-N-ALIVE-FEMALE(I,J)
+                    TO RECV01-DS-N-ALIVE-FEMALE(I,J)
+                 MOVE RECV01-N-DEAD-MALE(I,J)
+                    TO RECV01-DS-N-DEAD-MALE(I,J)
+                 MOVE RECV01-N-DEAD-FEMALE(I,J)
+                    TO RECV01-DS-N-DEAD-FEMALE(I,J)
+              END-PERFORM
+           END-PERFORM
+           MOVE RECV01-S-TOTAL-CP  TO RECV01-DS-S-TOTAL-CP
+           MOVE RECV01-S-TALIVE-CP TO RECV01-DS-S-TALIVE-CP
+           MOVE RECV01-S-NMAX-PQ   TO RECV01-DS-S-NMAX-PQ
+           MOVE RECV01-S-NMIN-PQ   TO RECV01-DS-S-NMIN-PQ
+           EXIT.
+      ******************************************************************
+      *    PARAGRAPH COMPUTE CRC - A SIMPLE ADDITIVE CHECKSUM OVER THE
+      *    LIVE RECV01 WORKING COPY, USED BOTH TO STAMP RECV01-DS-CRC-
+      *    VALUE ON WRITE AND TO RE-DERIVE THE EXPECTED VALUE ON READ-
+      *    BACK FOR COMPARISON AGAINST RECV01-DS-R-CRC. PIC 9(9) COMP-5
+      *    WRAPS SILENTLY ON OVERFLOW, WHICH IS ACCEPTABLE FOR A
+      *    CORRUPTION CHECK - IT ONLY HAS TO MATCH ITSELF
+      ******************************************************************
+       PARA-COMPUTE-CRC.
+           MOVE ZERO TO WS-CRC-VALUE
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > RECV01-INTERVAL-COUNT
+              ADD RECV01-MALE(I,1) RECV01-FEMALE(I,1)
+                  RECV01-MALE(I,2) RECV01-FEMALE(I,2)
+                  TO WS-CRC-VALUE
+              PERFORM VARYING J FROM 1 BY 1 UNTIL J > 27
+                 ADD WS-N(I,J) WS-U(I,J)
+                     RECV01-N-ALIVE-MALE(I,J) RECV01-N-ALIVE-FEMALE(I,J)
+                     RECV01-N-DEAD-MALE(I,J)  RECV01-N-DEAD-FEMALE(I,J)
+                     TO WS-CRC-VALUE
+              END-PERFORM
+           END-PERFORM
+           ADD RECV01-S-TOTAL-CP RECV01-S-TALIVE-CP
+               RECV01-INTERVAL-VAL RECV01-INTERVAL-COUNT
+               TO WS-CRC-VALUE
+           EXIT.
+      ******************************************************************
+      *    PARAGRAPH WRITE TO CSV - CS MODE. ONE COMMA-DELIMITED LINE
+      *    PER INTERVAL/NAKSHATRA INTO THE NCEXTR SEQUENTIAL EXTRACT
+      ******************************************************************
+       PARA-WRITE-TO-CSV.
+           OPEN OUTPUT RECEXTR
+           MOVE 'INTERVAL,NAKSHATRA,ALIVEM,ALIVEF,DEADM,DEADF'
+              TO RECV01-EXTR-R
+           WRITE RECV01-EXTR-R
+           PERFORM VARYING I FROM 1 BY 1
+              UNTIL I > RECV01-INTERVAL-COUNT
+              PERFORM VARYING J FROM 1 BY 1 UNTIL J > 27
+                 MOVE SPACES               TO RECV01-EXTR-R
+                 MOVE I                    TO WS-CSV-INTERVAL
+                 MOVE RECV01-N-ALIVE-MALE(I,J)   TO WS-CSV-AM
+                 MOVE RECV01-N-ALIVE-FEMALE(I,J) TO WS-CSV-AF
+                 MOVE RECV01-N-DEAD-MALE(I,J)    TO WS-CSV-DM
+                 MOVE RECV01-N-DEAD-FEMALE(I,J)  TO WS-CSV-DF
+                 STRING WS-CSV-INTERVAL   DELIMITED BY SIZE
+                    ','                   DELIMITED BY SIZE
+                    WS-NTAB-NAME(J)       DELIMITED BY SIZE
+                    ','                   DELIMITED BY SIZE
+                    WS-CSV-AM             DELIMITED BY SIZE
+                    ','                   DELIMITED BY SIZE
+                    WS-CSV-AF             DELIMITED BY SIZE
+                    ','                   DELIMITED BY SIZE
+                    WS-CSV-DM             DELIMITED BY SIZE
+                    ','                   DELIMITED BY SIZE
+                    WS-CSV-DF             DELIMITED BY SIZE
+                    INTO RECV01-EXTR-R
+                 END-STRING
+                 WRITE RECV01-EXTR-R
+              END-PERFORM
+           END-PERFORM
+           CLOSE RECEXTR
+           EXIT.
+      ******************************************************************
       *TODO: FEATURE IF JCL PARM IS (D,*) THEN READ FOR PRINT TO SPOOL
-       PARA-READ-FROM-DATASET. 
-           OPEN INPUT RECLOGR 
-           PERFORM UNTIL WS-EOF-FLAG = 'Y' 
-           READ RECV01-DS-R INTO RECV01 
-           AT END 
-           MOVE 'Y' TO WS-EOF-FLAG 
-           NOT AT END 
-           MOVE RECV01-DS-R TO RECV01 *>CHANGE TO REC-LENGTH FOR V
-           *>CHECK CRC TODO 
-           PERFORM PARA-CREATE-VIEW           
-           END-READ 
-           END-PERFORM 
-           CLOSE RECLOGR 
-           EXIT. 
\ No newline at end of file
+      *    WS-PGM-TARGET-USER/WS-PGM-TARGET-START-DATE (5TH/6TH PARM
+      *    SUBFIELDS) LET THIS SKIP STRAIGHT TO ONE RUN INSTEAD OF
+      *    DISPLAYING EVERY RECORD IN NCLOGR - SPACES/ZEROES MATCH ANY
+      *    RUN, SO A PLAIN 'DS,010' STILL DUMPS EVERYTHING AS BEFORE
+       PARA-READ-FROM-DATASET.
+           OPEN INPUT RECLOGR
+           MOVE 'N' TO WS-EOF-FLAG
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+              READ RECLOGR
+                 AT END
+                    MOVE 'Y' TO WS-EOF-FLAG
+                 NOT AT END
+                    PERFORM PARA-UNPACK-DS-RECORD
+                    PERFORM PARA-COMPUTE-CRC
+                    PERFORM PARA-VALIDATE-DS-RECORD
+                    IF WS-CRC-RECORD-VALID THEN
+                       IF (WS-PGM-TARGET-USER = SPACES OR
+                           WS-PGM-TARGET-USER = RECV01-USER)
+                          AND
+                          (WS-PGM-TARGET-DATE-DIGITS = ZERO OR
+                           WS-PGM-TARGET-START-DATE =
+                              RECV01-PGM-START-DATE)
+                          THEN
+                          PERFORM PARA-CREATE-VIEW
+                          IF WS-PGM-TARGET-USER NOT = SPACES OR
+                             WS-PGM-TARGET-DATE-DIGITS NOT = ZERO
+                             THEN
+                             MOVE 'Y' TO WS-EOF-FLAG
+                          END-IF
+                       END-IF
+                    END-IF
+              END-READ
+           END-PERFORM
+           CLOSE RECLOGR
+           EXIT.
+      ******************************************************************
+      *    PARAGRAPH UNPACK DS RECORD - REVERSE OF PARA-PACK-DS-RECORD,
+      *    RESTORES THE RECV01-DS-R FD RECORD JUST READ BACK INTO THE
+      *    LIVE RECV01 WORKING COPY SO PARA-COMPUTE-CRC/PARA-CREATE-VIEW
+      *    CAN OPERATE ON IT THE SAME AS ANY OTHER MODE
+      ******************************************************************
+       PARA-UNPACK-DS-RECORD.
+           MOVE RECV01-DS-R-LEN          TO RECV01-INTERVAL-COUNT
+           MOVE RECV01-DS-R-USER         TO RECV01-USER
+           MOVE RECV01-DS-R-START-DATE   TO RECV01-PGM-START-DATE
+           MOVE RECV01-DS-R-CURRENT-DATE TO RECV01-CURRENT-DATE-DB2
+           MOVE RECV01-DS-R-INTERVAL-VAL TO RECV01-INTERVAL-VAL
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > RECV01-INTERVAL-COUNT
+              MOVE RECV01-DS-R-MALE(I,1)   TO RECV01-MALE(I,1)
+              MOVE RECV01-DS-R-FEMALE(I,1) TO RECV01-FEMALE(I,1)
+              MOVE RECV01-DS-R-MALE(I,2)   TO RECV01-MALE(I,2)
+              MOVE RECV01-DS-R-FEMALE(I,2) TO RECV01-FEMALE(I,2)
+              PERFORM VARYING J FROM 1 BY 1 UNTIL J > 27
+                 MOVE RECV01-DS-R-N(I,J)   TO WS-N(I,J)
+                 MOVE RECV01-DS-R-U(I,J)   TO WS-U(I,J)
+                 MOVE RECV01-DS-R-N-ALIVE-MALE(I,J)
+                    TO RECV01-N-ALIVE-MALE(I,J)
+                 MOVE RECV01-DS-R-N-ALIVE-FEMALE(I,J)
+                    TO RECV01-N-ALIVE-FEMALE(I,J)
+                 MOVE RECV01-DS-R-N-DEAD-MALE(I,J)
+                    TO RECV01-N-DEAD-MALE(I,J)
+                 MOVE RECV01-DS-R-N-DEAD-FEMALE(I,J)
+                    TO RECV01-N-DEAD-FEMALE(I,J)
+              END-PERFORM
+           END-PERFORM
+           MOVE RECV01-DS-R-S-TOTAL-CP  TO RECV01-S-TOTAL-CP
+           MOVE RECV01-DS-R-S-TALIVE-CP TO RECV01-S-TALIVE-CP
+           MOVE RECV01-DS-R-S-NMAX-PQ   TO RECV01-S-NMAX-PQ
+           MOVE RECV01-DS-R-S-NMIN-PQ   TO RECV01-S-NMIN-PQ
+           EXIT.
+      ******************************************************************
+      *    PARAGRAPH VALIDATE DS RECORD - RECV01-DS-R-LEN MUST BE A
+      *    SANE INTERVAL COUNT (1 TO 120) AND THE CHECKSUM JUST RE-
+      *    DERIVED BY PARA-COMPUTE-CRC MUST MATCH THE STORED RECV01-
+      *    DS-R-CRC. ANY RECORD FAILING EITHER CHECK IS FLAGGED AND
+      *    SKIPPED INSTEAD OF BEING FED TO PARA-CREATE-VIEW
+      ******************************************************************
+       PARA-VALIDATE-DS-RECORD.
+           MOVE 'Y' TO WS-CRC-VALID-SW
+           IF RECV01-DS-R-LEN < 1 OR RECV01-DS-R-LEN > 120 THEN
+              MOVE 'N' TO WS-CRC-VALID-SW
+              DISPLAY 'WARNING: SKIPPING NCLOGR RECORD - BAD ',
+              'RECV01-DS-R-LEN=', RECV01-DS-R-LEN
+           ELSE
+              IF WS-CRC-VALUE NOT = RECV01-DS-R-CRC THEN
+                 MOVE 'N' TO WS-CRC-VALID-SW
+                 DISPLAY 'WARNING: SKIPPING NCLOGR RECORD - CRC ',
+                 'MISMATCH. EXPECTED=', RECV01-DS-R-CRC,
+                 ' COMPUTED=', WS-CRC-VALUE
+              END-IF
+           END-IF
+           EXIT.
+      ******************************************************************
+      *    PARAGRAPH RECONCILE - RC MODE. READS THE MOST RECENT VALID
+      *    RECV01-DS RECORD FROM NCLOGR, RE-RUNS THE CRS2001-4 SUMMARY
+      *    QUERIES LIVE OVER THE SAME FULL 120 YEAR WINDOW, AND PRINTS
+      *    THE DELTA (LIVE DB2 TODAY VS THE SNAPSHOT) PER ALIVE/GENDER
+      *    BUCKET - E.G. HOW MANY CITIZENS DIED/WERE BORN SINCE THE
+      *    LAST NCLOGW RUN
+      ******************************************************************
+       PARA-RECONCILE.
+           PERFORM PARA-READ-LATEST-SNAPSHOT
+           PERFORM PARA-SQL-MQ-TOTALS
+           PERFORM PARA-RECONCILE-DELTA
+           EXIT.
+      ******************************************************************
+      *    PARAGRAPH READ LATEST SNAPSHOT - SCANS NCLOGR TO EOF, ONLY
+      *    KEEPING VALID (LENGTH+CRC CHECKED) RECORDS. THE LAST ONE
+      *    LEFT STANDING IS THE MOST RECENT SNAPSHOT
+      ******************************************************************
+       PARA-READ-LATEST-SNAPSHOT.
+           MOVE 'N' TO WS-EOF-FLAG
+           MOVE 'N' TO WS-RECON-SNAP-FOUND-SW
+           OPEN INPUT RECLOGR
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+              READ RECLOGR
+                 AT END
+                    MOVE 'Y' TO WS-EOF-FLAG
+                 NOT AT END
+                    PERFORM PARA-UNPACK-DS-RECORD
+                    PERFORM PARA-COMPUTE-CRC
+                    PERFORM PARA-VALIDATE-DS-RECORD
+                    IF WS-CRC-RECORD-VALID THEN
+                       MOVE ZERO TO WS-RECON-SNAP-ALIVE-MALE
+                                    WS-RECON-SNAP-ALIVE-FEMALE
+                                    WS-RECON-SNAP-DEAD-MALE
+                                    WS-RECON-SNAP-DEAD-FEMALE
+                       PERFORM VARYING I FROM 1 BY 1
+                          UNTIL I > RECV01-INTERVAL-COUNT
+                          ADD RECV01-MALE(I,1)
+                             TO WS-RECON-SNAP-ALIVE-MALE
+                          ADD RECV01-FEMALE(I,1)
+                             TO WS-RECON-SNAP-ALIVE-FEMALE
+                          ADD RECV01-MALE(I,2)
+                             TO WS-RECON-SNAP-DEAD-MALE
+                          ADD RECV01-FEMALE(I,2)
+                             TO WS-RECON-SNAP-DEAD-FEMALE
+                       END-PERFORM
+                       MOVE RECV01-PGM-START-DATE TO WS-RECON-SNAP-DATE
+                       MOVE 'Y' TO WS-RECON-SNAP-FOUND-SW
+                    END-IF
+              END-READ
+           END-PERFORM
+           CLOSE RECLOGR
+           EXIT.
+      ******************************************************************
+      *    PARAGRAPH SQL MQ TOTALS - ONE-SHOT CRS2001-4 FETCH OVER THE
+      *    FULL 120 YEAR WINDOW (NO PER-INTERVAL LOOP) FOR THE LIVE
+      *    SIDE OF THE RC-MODE RECONCILIATION
+      ******************************************************************
+       PARA-SQL-MQ-TOTALS.
+      *    SAME AS-OF DATE RULE AS PARA-SQL-DATE-DB2, SO A RECONCILE
+      *    RUN AGAINST AN AS-OF PARM COMPARES THE SNAPSHOT TO LIVE DB2
+      *    COUNTS AS OF THAT SAME DATE INSTEAD OF TODAY
+           IF WS-PGM-ASOF-DATE = SPACES THEN
+              EXEC SQL
+                 SELECT CURRENT DATE INTO :WS-QASOF-DATE-DB2
+                 FROM SYSIBM.SYSDUMMY1
+              END-EXEC
+           ELSE
+              STRING WS-PGM-ASOF-DATE(1:4) '-'
+                     WS-PGM-ASOF-DATE(5:2) '-'
+                     WS-PGM-ASOF-DATE(7:2)
+                     DELIMITED BY SIZE INTO WS-QASOF-DATE-DB2
+           END-IF
+           MOVE ZERO TO WS-QDATE-TMP
+           EXEC SQL
+              OPEN CRS2
+           END-EXEC
+           SET INDEX-QDATE TO 1
+           EXEC SQL
+              FETCH CRS2 INTO :WS-QDATE-CURRENT-DB2(INDEX-QDATE)
+           END-EXEC
+           MOVE WS-QDATE-CURRENT-DB2(1) TO WS-DB2-DATE-FORMAT
+           PERFORM PARA-CHECK-DB2-DATE-FORMAT
+           MOVE WS-DB2-DATE-NORM        TO WS-QDATE-UPPER-DB2
+           IF WS-DB2-DATE-BAD THEN
+              MOVE 8 TO RETURN-CODE
+              PERFORM PARA-WRITE-AUDIT
+              CALL "CEE3ABD" USING ABEND-CODE , TIMING
+           END-IF
+           COMPUTE WS-QDATE-TMP = 0 - 120
+           SET INDEX-QDATE TO 2
+           EXEC SQL
+              FETCH CRS2 INTO :WS-QDATE-CURRENT-DB2(INDEX-QDATE)
+           END-EXEC
+           EXEC SQL
+              CLOSE CRS2
+           END-EXEC
+           MOVE WS-QDATE-CURRENT-DB2(2) TO WS-DB2-DATE-FORMAT
+           PERFORM PARA-CHECK-DB2-DATE-FORMAT
+           MOVE WS-DB2-DATE-NORM        TO WS-QDATE-LOWER-DB2
+           IF WS-DB2-DATE-BAD THEN
+              MOVE 8 TO RETURN-CODE
+              PERFORM PARA-WRITE-AUDIT
+              CALL "CEE3ABD" USING ABEND-CODE , TIMING
+           END-IF
+
+           EXEC SQL
+              OPEN CRS2001
+           END-EXEC
+           EXEC SQL
+              FETCH CRS2001 INTO :WS-QCOUNT
+           END-EXEC
+           MOVE WS-QCOUNT TO WS-RECON-LIVE-ALIVE-MALE
+           EXEC SQL
+              CLOSE CRS2001
+           END-EXEC
+
+           EXEC SQL
+              OPEN CRS2002
+           END-EXEC
+           EXEC SQL
+              FETCH CRS2002 INTO :WS-QCOUNT
+           END-EXEC
+           MOVE WS-QCOUNT TO WS-RECON-LIVE-ALIVE-FEMALE
+           EXEC SQL
+              CLOSE CRS2002
+           END-EXEC
+
+           EXEC SQL
+              OPEN CRS2003
+           END-EXEC
+           EXEC SQL
+              FETCH CRS2003 INTO :WS-QCOUNT
+           END-EXEC
+           MOVE WS-QCOUNT TO WS-RECON-LIVE-DEAD-MALE
+           EXEC SQL
+              CLOSE CRS2003
+           END-EXEC
+
+           EXEC SQL
+              OPEN CRS2004
+           END-EXEC
+           EXEC SQL
+              FETCH CRS2004 INTO :WS-QCOUNT
+           END-EXEC
+           MOVE WS-QCOUNT TO WS-RECON-LIVE-DEAD-FEMALE
+           EXEC SQL
+              CLOSE CRS2004
+           END-EXEC
+           EXIT.
+      ******************************************************************
+      *    PARAGRAPH RECONCILE DELTA - PRINTS SNAPSHOT VS LIVE VS
+      *    DELTA FOR EACH ALIVE/GENDER BUCKET
+      ******************************************************************
+       PARA-RECONCILE-DELTA.
+           IF WS-RECON-SNAP-NOT-FOUND THEN
+              DISPLAY 'WARNING: NO VALID NCLOGR SNAPSHOT FOUND. ',
+              'SKIPPING RECONCILIATION'
+           ELSE
+              COMPUTE WS-RECON-DELTA-ALIVE-MALE =
+                 WS-RECON-LIVE-ALIVE-MALE - WS-RECON-SNAP-ALIVE-MALE
+              COMPUTE WS-RECON-DELTA-ALIVE-FEMALE =
+                 WS-RECON-LIVE-ALIVE-FEMALE -
+                 WS-RECON-SNAP-ALIVE-FEMALE
+              COMPUTE WS-RECON-DELTA-DEAD-MALE =
+                 WS-RECON-LIVE-DEAD-MALE - WS-RECON-SNAP-DEAD-MALE
+              COMPUTE WS-RECON-DELTA-DEAD-FEMALE =
+                 WS-RECON-LIVE-DEAD-FEMALE - WS-RECON-SNAP-DEAD-FEMALE
+
+              DISPLAY RECV01-HLINE
+              DISPLAY '  RECONCILIATION: LIVE DB2 COUNTS VS LAST ',
+                 'NCLOGR SNAPSHOT'
+              DISPLAY '  SNAPSHOT TAKEN: ', WS-RECON-SNAP-DATE
+              DISPLAY RECV01-HLINE
+              DISPLAY 'ALIVE MALE  : SNAPSHOT=',
+                 WS-RECON-SNAP-ALIVE-MALE,
+                 ' LIVE=', WS-RECON-LIVE-ALIVE-MALE,
+                 ' DELTA=', WS-RECON-DELTA-ALIVE-MALE
+              DISPLAY 'ALIVE FEMALE: SNAPSHOT=',
+                 WS-RECON-SNAP-ALIVE-FEMALE,
+                 ' LIVE=', WS-RECON-LIVE-ALIVE-FEMALE,
+                 ' DELTA=', WS-RECON-DELTA-ALIVE-FEMALE
+              DISPLAY 'DEAD MALE   : SNAPSHOT=',
+                 WS-RECON-SNAP-DEAD-MALE,
+                 ' LIVE=', WS-RECON-LIVE-DEAD-MALE,
+                 ' DELTA=', WS-RECON-DELTA-DEAD-MALE
+              DISPLAY 'DEAD FEMALE : SNAPSHOT=',
+                 WS-RECON-SNAP-DEAD-FEMALE,
+                 ' LIVE=', WS-RECON-LIVE-DEAD-FEMALE,
+                 ' DELTA=', WS-RECON-DELTA-DEAD-FEMALE
+              DISPLAY RECV01-HLINE
+           END-IF
+           EXIT.
\ No newline at end of file
