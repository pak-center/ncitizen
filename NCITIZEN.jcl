@@ -0,0 +1,99 @@
+//NCITRUN  JOB (ACCT#),'NAKSHATRA CITIZEN',CLASS=A,MSGCLASS=X,
+//         MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*********************************************************
+//*  RUNS NCITIZEN AGAINST DB2 (CITIZENS TABLE).
+//*
+//*  NCLOGW IS A GDG BASE - EVERY RUN OPENS OUTPUT AND SO
+//*  ALLOCATES THE NEXT GENERATION INSTEAD OF APPENDING TO
+//*  ONE EVER-GROWING FLAT FILE (SEE PARA-WRITE-TO-DATASET).
+//*  NCLOGR IS OPTIONAL - ONLY OPENED IN MODE 'DS', TO READ
+//*  A GENERATION BACK AND REPRINT THE REPORT. POINT IT AT
+//*  (0) FOR "THE GENERATION THIS JOB JUST WROTE", (-1) FOR
+//*  THE ONE BEFORE THAT, OR A SPECIFIC ABSOLUTE GENERATION.
+//*
+//*  PARM LAYOUT (SEE PROCEDURE DIVISION USING FOR THE EXACT
+//*  POSITIONS PARM-DATA IS SLICED AT):
+//*     POS 1-2   MODE    'SQ'=SQL MULTI-ROW, 'MQ'=ONE ROW PER
+//*                        QUERY, 'DS'=READ NCLOGR BACK, 'CS'=
+//*                        COMMA-DELIMITED EXTRACT TO NCEXTR
+//*     POS 4-6   INTERVAL YEARS PER TABLE - MUST DIVIDE 120
+//*                        EVENLY (010, 001, 120, ...)
+//*     POS 8     'R'      OPTIONAL - RESUME PARA-SQL-SQ FROM
+//*                        THE LAST NCCKPT CHECKPOINT INSTEAD
+//*                        OF RESTARTING AT INTERVAL 1
+//*     POS 10-17 YYYYMMDD OPTIONAL - AS-OF DATE. WHEN OMITTED
+//*                        PARA-SQL-DATE-DB2 USES DB2'S OWN
+//*                        CURRENT DATE, AS BEFORE
+//*     POS 19-26 USERID   MODE 'DS' ONLY, OPTIONAL - ONLY SHOW
+//*                        THE NCLOGR RUN SUBMITTED BY THIS USER
+//*     POS 28-35 YYYYMMDD MODE 'DS' ONLY, OPTIONAL - ONLY SHOW
+//*                        THE NCLOGR RUN THAT STARTED THIS DATE
+//*
+//*  NOTE: A SKIPPED OPTIONAL SUBFIELD STILL HAS TO OCCUPY ITS FULL
+//*  COLUMN WIDTH IN SPACES UP TO THE NEXT COMMA - A BARE ',,' SHIFTS
+//*  EVERY SUBFIELD AFTER IT OUT OF ITS FIXED POSITION AND
+//*  PARM-DATA(START:LEN) READS THE WRONG BYTES
+//*
+//*  EXAMPLES:
+//*     PARM='SQ,010'      12 SQL-DRIVEN TABLES OF 10 YEARS
+//*     PARM='MQ,001'      120 ONE-ROW-PER-QUERY TABLES
+//*     PARM='DS,010'      REPRINT THE REPORT FROM NCLOGR
+//*     PARM='CS,010'      COMMA-DELIMITED EXTRACT TO NCEXTR
+//*     PARM='SQ,010,R'    RESUME AN INTERRUPTED SQ RUN
+//*     PARM='SQ,010, ,20200101'
+//*                         RUN AS OF 2020-01-01
+//*     PARM='DS,010, ,        ,SMITHJ  '
+//*                         ONLY SMITHJ'S RUN FROM NCLOGR
+//*     PARM='DS,010, ,        ,        ,20200101'
+//*                         ONLY THE RUN STARTED 2020-01-01
+//*********************************************************
+//*    IKJEFT01 (TSO TMP) CONSUMES ITS OWN PARM - THE PARM THAT
+//*    ACTUALLY REACHES NCITIZEN IS THE ONE ON THE RUN COMMAND
+//*    IN SYSTSIN BELOW
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20,COND=(4,LT)
+//STEPLIB  DD DSN=DSN910.SDSNLOAD,DISP=SHR
+//         DD DSN=NCIT.LOADLIB,DISP=SHR
+//SYSTSPRT DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
+//*    MAIN LOG DATASET - NEW GENERATION EVERY RUN
+//NCLOGW   DD DSN=NCIT.PROD.NCLOGW(+1),
+//         DISP=(NEW,CATLG,DELETE),
+//         SPACE=(CYL,(5,5),RLSE),
+//         DCB=(RECFM=VB,LRECL=79740,BLKSIZE=0)
+//*
+//*    OPTIONAL - ONLY OPENED IN MODE 'DS'. (0) = GENERATION
+//*    JUST WRITTEN ABOVE. COMMENT OUT / DUMMY WHEN NOT NEEDED
+//NCLOGR   DD DSN=NCIT.PROD.NCLOGW(0),DISP=SHR
+//*        DD DUMMY
+//*
+//*    OPTIONAL - ONLY OPENED IN MODE 'CS'
+//NCEXTR   DD DSN=NCIT.PROD.NCEXTR,
+//         DISP=(NEW,CATLG,DELETE),
+//         SPACE=(CYL,(5,5),RLSE),
+//         DCB=(RECFM=FB,LRECL=200,BLKSIZE=0)
+//*
+//*    OPTIONAL - CHECKPOINT FOR RESTARTED 'SQ,nnn,R' RUNS.
+//*    DISP=(MOD,CATLG,CATLG) SO A RESTART RUN CAN OPEN INPUT
+//*    ON THE SAME GENERATION A PRIOR OPEN OUTPUT LEFT BEHIND
+//NCCKPT   DD DSN=NCIT.PROD.NCCKPT,
+//         DISP=(MOD,CATLG,CATLG),
+//         SPACE=(CYL,(1,1),RLSE),
+//         DCB=(RECFM=FB,LRECL=82004,BLKSIZE=0)
+//*
+//*    PER-RUN AUDIT TRAIL - ONE RECORD EVERY INVOCATION, SUCCESSFUL
+//*    OR ABORTED. DISP=(MOD,CATLG,CATLG) SO IT KEEPS GROWING ACROSS
+//*    RUNS INSTEAD OF BEING REPLACED LIKE THE GDG'D NCLOGW
+//NCAUDIT  DD DSN=NCIT.PROD.NCAUDIT,
+//         DISP=(MOD,CATLG,CATLG),
+//         SPACE=(CYL,(1,1),RLSE),
+//         DCB=(RECFM=FB,LRECL=57,BLKSIZE=0)
+//*
+//SYSTSIN  DD *
+  DSN SYSTEM(DSN1)
+  RUN PROGRAM(NCITIZEN) PLAN(NCITPLAN) LIB('NCIT.RUNLIB.LOAD') -
+      PARM('SQ,010')
+END
+/*
