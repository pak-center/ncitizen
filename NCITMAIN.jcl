@@ -0,0 +1,46 @@
+//NCITMNT  JOB (ACCT#),'CITIZEN MAINTENANCE',CLASS=A,MSGCLASS=X,
+//         MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*********************************************************
+//*  RUNS NCITMAIN AGAINST DB2 (CITIZENS TABLE) TO ADD, CHANGE
+//*  OR INACTIVATE ONE ROW PER RUN. NCITIZEN ITSELF NEVER
+//*  WRITES TO CITIZENS - THIS IS THE WRITE SIDE.
+//*
+//*  PARM LAYOUT (SEE PROCEDURE DIVISION USING FOR THE EXACT
+//*  POSITIONS PARM-DATA IS SLICED AT):
+//*     POS 1-2   MODE       'AD'=ADD, 'CH'=CHANGE, 'IN'=INACTIVATE
+//*     POS 4-12  CITIZEN_ID  9 DIGIT KEY - REQUIRED FOR CH/IN
+//*     POS 14-21 BDATE       YYYYMMDD - REQUIRED FOR AD, OPTIONAL
+//*                           FOR CH (SPACES = LEAVE UNCHANGED)
+//*     POS 23    GENDER      1=MALE, 0=FEMALE - REQUIRED FOR AD,
+//*                           OPTIONAL FOR CH (SPACE = UNCHANGED)
+//*     POS 25    ALIVE       1=ALIVE, 0=DEAD - REQUIRED FOR AD,
+//*                           OPTIONAL FOR CH (SPACE = UNCHANGED)
+//*
+//*  NOTE: A SKIPPED OPTIONAL SUBFIELD STILL HAS TO OCCUPY ITS FULL
+//*  COLUMN WIDTH IN SPACES UP TO THE NEXT COMMA - A BARE ',,' SHIFTS
+//*  EVERY SUBFIELD AFTER IT OUT OF ITS FIXED POSITION AND
+//*  PARM-DATA(START:LEN) READS THE WRONG BYTES
+//*
+//*  EXAMPLES:
+//*     PARM='AD,         ,20000615,1,1'
+//*                          ADD A LIVING MALE BORN 2000-06-15
+//*     PARM='CH,000000042,        , ,0'
+//*                          CHANGE CITIZEN 42 TO DEAD
+//*     PARM='IN,000000042'      INACTIVATE (ALIVE=0) CITIZEN 42
+//*********************************************************
+//*    IKJEFT01 (TSO TMP) CONSUMES ITS OWN PARM - THE PARM THAT
+//*    ACTUALLY REACHES NCITMAIN IS THE ONE ON THE RUN COMMAND
+//*    IN SYSTSIN BELOW
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20,COND=(4,LT)
+//STEPLIB  DD DSN=DSN910.SDSNLOAD,DISP=SHR
+//         DD DSN=NCIT.LOADLIB,DISP=SHR
+//SYSTSPRT DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//SYSTSIN  DD *
+  DSN SYSTEM(DSN1)
+  RUN PROGRAM(NCITMAIN) PLAN(NCITMPLN) LIB('NCIT.RUNLIB.LOAD') -
+      PARM('IN,000000042')
+END
+/*
