@@ -0,0 +1,313 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NCITMAIN.
+      ******************************************************************
+      *                      NAKSHATRA CITIZEN
+      *                      (VEDIC ASTROLOGY)
+      *                      CITIZENS MAINTENANCE
+      ******************************************************************
+      *    ABOUT
+      *          NCITIZEN IS READ-ONLY - IT ONLY SELECTS FROM CITIZENS.
+      *          THIS PGM IS THE WRITE SIDE: ADD/CHANGE/INACTIVATE ONE
+      *          CITIZENS ROW PER RUN, SAME BDATE/GENDER/ALIVE SHAPE
+      *          NCITIZEN ALREADY QUERIES, KEYED BY CITIZEN_ID.
+      *
+      ******************************************************************
+      *          COPYRIGHT:  GNU GPLV3 LICENSE 2023
+      *          AUTHOR:     PRZEMYSLAW ADAM KUPISZ
+      *          VERSION:    ALPHA
+      *
+      *    WARNING
+      *          CODE WAS NOT COMPILED AND RUN
+      *          JUST PARSED AND SYSNTAX CHECKED FOR THAT MOMENT
+      *          WRITTEN IN LEGACY VSCODE WITHOUT GNUCOBOL EXTENSION
+      *
+      *    PURPOSE
+      *          TRAINING AND COGNITIVE OBJECTIVES OF COBOL:
+      *                      -SQL TO DB2 CONNECTION
+      *                      -EMBEDDED SQL INSERT/UPDATE
+      *          SINGLE FILE CODE (NO INCLUDES, NO COPYBOOKS, NO CALLS)
+      ******************************************************************
+      *    ARGUMENTS FROM JCL
+      *    POS 1-2   MODE      'AD'=ADD, 'CH'=CHANGE, 'IN'=INACTIVATE
+      *    POS 4-12  CITIZEN_ID  9 DIGIT KEY - REQUIRED FOR CH/IN,
+      *                          IGNORED FOR AD (DB2 GENERATES IT)
+      *    POS 14-21 BDATE       YYYYMMDD - REQUIRED FOR AD, OPTIONAL
+      *                          FOR CH (SPACES = LEAVE UNCHANGED)
+      *    POS 23    GENDER      1=MALE, 0=FEMALE - REQUIRED FOR AD,
+      *                          OPTIONAL FOR CH (SPACE = UNCHANGED)
+      *    POS 25    ALIVE       1=ALIVE, 0=DEAD - REQUIRED FOR AD,
+      *                          OPTIONAL FOR CH (SPACE = UNCHANGED).
+      *                          MODE 'IN' ALWAYS FORCES THIS TO 0 -
+      *                          NO NEED TO PASS IT
+      *    NOTE: A SKIPPED OPTIONAL SUBFIELD STILL HAS TO OCCUPY ITS
+      *    FULL COLUMN WIDTH IN SPACES UP TO THE NEXT COMMA - A BARE
+      *    ',,' SHIFTS EVERY SUBFIELD AFTER IT OUT OF ITS FIXED
+      *    POSITION AND PARM-DATA(START:LEN) READS THE WRONG BYTES
+      *    EXAMPLES
+      *       PARM='AD,         ,20000615,1,1'  ADD A LIVING MALE
+      *                                         BORN 2000-06-15
+      *       PARM='CH,000000042,        , ,0'  CHANGE CITIZEN 42
+      *                                         TO DEAD
+      *       PARM='IN,000000042'       INACTIVATE (ALIVE=0) CITIZEN 42
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *  BEGIN SQL VARIABLES & STRUCTURES
+      ******************************************************************
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+      ******************************************************************
+           EXEC SQL BEGIN DECLARE SECTION
+           END-EXEC.
+       01 WS-QREC01.
+        05 WS-QCITIZEN-ID       PIC   9(9).
+        05 WS-QBDATE            PIC   X(10).
+        05 WS-QGENDER           PIC   9.
+        05 WS-QALIVE            PIC   9.
+      *    "LEAVE THIS COLUMN AS-IS" SWITCHES FOR PARA-CHANGE-CITIZEN'S
+      *    UPDATE - HOST VARIABLES REFERENCED INSIDE EXEC SQL MUST
+      *    LIVE IN THE DECLARE SECTION, SO THESE STAND IN FOR TESTING
+      *    WS-PGM-BDATE-DIGITS/GENDER-CHAR/ALIVE-CHAR DIRECTLY
+        05 WS-QBDATE-SW         PIC   X VALUE 'N'.
+        05 WS-QGENDER-SW        PIC   X VALUE 'N'.
+        05 WS-QALIVE-SW         PIC   X VALUE 'N'.
+           EXEC SQL END DECLARE SECTION
+           END-EXEC.
+      ******************************************************************
+      *    ADD INSERTS A NEW ROW AND LETS DB2 GENERATE CITIZEN_ID
+      *    (IDENTITY/GENERATED ALWAYS COLUMN, SAME AS THE REST OF THE
+      *    CITIZENS TABLE); CHANGE/INACTIVATE UPDATE ONE ROW BY IT
+      ******************************************************************
+      *    LEGACY ARGS CHECKING, SAME PATTERN AS NCITIZEN'S PARM-DATA
+      *    FIXED-POSITION SUBSTRING PARSING
+      ******************************************************************
+       01 WS-PGM-INPUT.
+         05 WS-PGM-ARGS.
+           15 WS-PGM-MODE                 PIC   AA. *> 'AD','CH','IN'
+           15 WS-PGM-SEPARATOR            PIC   X VALUE ','.
+           15 WS-PGM-CITIZEN-ID-DIGITS    PIC   9(9) VALUE ZERO.
+           15 WS-PGM-SEPARATOR2           PIC   X VALUE ','.
+           15 WS-PGM-BDATE-DIGITS         PIC   X(8) VALUE SPACES.
+           15 WS-PGM-SEPARATOR3           PIC   X VALUE ','.
+           15 WS-PGM-GENDER-CHAR          PIC   X VALUE SPACE.
+           15 WS-PGM-SEPARATOR4           PIC   X VALUE ','.
+           15 WS-PGM-ALIVE-CHAR           PIC   X VALUE SPACE.
+         05 WS-PGM-BAD-PARM-SW            PIC   X VALUE 'N'.
+           88 WS-PGM-BAD-PARM             VALUE 'Y'.
+      ******************************************************************
+      * FOR ABEND CALL ROUTINE TO BETTER DBG (SQL QUERY ERROR)
+       01  ABEND-CODE                 PIC   S9(9) BINARY.
+       01  TIMING                     PIC   S9(9) BINARY.
+      ******************************************************************
+       LINKAGE SECTION.
+       01 PARM-BUFFER.
+         05 PARM-LENGTH               PIC   S9(4) COMP.
+         05 PARM-DATA                 PIC   X(256).
+      ******************************************************************
+      *    PROCEDURE DIVISION
+      ******************************************************************
+       PROCEDURE DIVISION USING PARM-BUFFER.
+      ******************************************************************
+           MOVE ZERO TO RETURN-CODE
+           MOVE 'N' TO WS-PGM-BAD-PARM-SW
+           IF PARM-LENGTH < 2 THEN
+              DISPLAY 'WARNING: NO MODE IN PARM. NOTHING TO DO...'
+              MOVE 2 TO RETURN-CODE
+           ELSE
+              PERFORM PARA-PARSE-PARM
+              PERFORM PARA-VALIDATE-PARM
+              IF WS-PGM-BAD-PARM THEN
+                 MOVE 2 TO RETURN-CODE
+              ELSE
+                 EVALUATE WS-PGM-MODE
+                    WHEN 'AD'
+                       PERFORM PARA-ADD-CITIZEN
+                    WHEN 'CH'
+                       PERFORM PARA-CHANGE-CITIZEN
+                    WHEN 'IN'
+                       PERFORM PARA-INACTIVATE-CITIZEN
+                    WHEN OTHER
+                       DISPLAY 'WARNING: WRONG PARM IN JCL. IS=',
+                          WS-PGM-MODE
+                       DISPLAY ' NOTHING TO DO... EXITS PGM'
+                       MOVE 2 TO RETURN-CODE
+                 END-EVALUATE
+              END-IF
+           END-IF
+           DISPLAY 'DEBUG: RC=', RETURN-CODE
+           STOP RUN.
+      ******************************************************************
+      *    PARAGRAPH PARSE PARM
+      ******************************************************************
+       PARA-PARSE-PARM.
+           MOVE PARM-DATA(1:2) TO WS-PGM-MODE
+           IF PARM-LENGTH >= 12 THEN
+              MOVE PARM-DATA(4:9) TO WS-PGM-CITIZEN-ID-DIGITS
+           END-IF
+           IF PARM-LENGTH >= 21 THEN
+              MOVE PARM-DATA(14:8) TO WS-PGM-BDATE-DIGITS
+           END-IF
+           IF PARM-LENGTH >= 23 THEN
+              MOVE PARM-DATA(23:1) TO WS-PGM-GENDER-CHAR
+           END-IF
+           IF PARM-LENGTH >= 25 THEN
+              MOVE PARM-DATA(25:1) TO WS-PGM-ALIVE-CHAR
+           END-IF
+           EXIT.
+      ******************************************************************
+      *    PARAGRAPH VALIDATE PARM - MODE-SPECIFIC REQUIRED FIELDS.
+      *    AD NEEDS BDATE/GENDER/ALIVE, CH/IN NEED A CITIZEN_ID
+      ******************************************************************
+       PARA-VALIDATE-PARM.
+           EVALUATE WS-PGM-MODE
+              WHEN 'AD'
+                 IF WS-PGM-BDATE-DIGITS = SPACES
+                    OR WS-PGM-GENDER-CHAR = SPACE
+                    OR WS-PGM-ALIVE-CHAR = SPACE
+                    THEN
+                    DISPLAY 'WARNING: MODE AD NEEDS BDATE, GENDER ',
+                       'AND ALIVE IN THE PARM'
+                    MOVE 'Y' TO WS-PGM-BAD-PARM-SW
+                 END-IF
+              WHEN 'CH'
+              WHEN 'IN'
+                 IF WS-PGM-CITIZEN-ID-DIGITS = ZERO THEN
+                    DISPLAY 'WARNING: MODE ', WS-PGM-MODE,
+                       ' NEEDS A CITIZEN_ID IN THE PARM'
+                    MOVE 'Y' TO WS-PGM-BAD-PARM-SW
+                 END-IF
+              WHEN OTHER
+                 CONTINUE
+           END-EVALUATE
+           EXIT.
+      ******************************************************************
+      *    PARAGRAPH ADD CITIZEN - INSERT ONE NEW ROW. CITIZEN_ID IS
+      *    LEFT FOR DB2 TO GENERATE (GENERATED ALWAYS/IDENTITY COLUMN)
+      ******************************************************************
+       PARA-ADD-CITIZEN.
+           STRING WS-PGM-BDATE-DIGITS(1:4) '-'
+                  WS-PGM-BDATE-DIGITS(5:2) '-'
+                  WS-PGM-BDATE-DIGITS(7:2)
+                  DELIMITED BY SIZE INTO WS-QBDATE
+           MOVE WS-PGM-GENDER-CHAR TO WS-QGENDER
+           MOVE WS-PGM-ALIVE-CHAR  TO WS-QALIVE
+
+           EXEC SQL
+              INSERT INTO CITIZENS
+                 (BDATE, GENDER, ALIVE)
+              VALUES
+                 (:WS-QBDATE, :WS-QGENDER, :WS-QALIVE)
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN ZERO
+                 EXEC SQL
+                    COMMIT
+                 END-EXEC
+                 DISPLAY 'INFO:    ADDED CITIZEN BORN ', WS-QBDATE,
+                    ' GENDER=', WS-QGENDER, ' ALIVE=', WS-QALIVE
+              WHEN OTHER
+                 PERFORM PARA-SQL-ERROR
+           END-EVALUATE
+           EXIT.
+      ******************************************************************
+      *    PARAGRAPH CHANGE CITIZEN - SPACE/ZERO IN A FIELD MEANS
+      *    "LEAVE THIS COLUMN AS-IS", SO COALESCE BACK TO THE CURRENT
+      *    ROW VALUE INSTEAD OF UPDATING WITH BLANKS/ZEROES
+      ******************************************************************
+       PARA-CHANGE-CITIZEN.
+           MOVE WS-PGM-CITIZEN-ID-DIGITS TO WS-QCITIZEN-ID
+           MOVE 'N' TO WS-QBDATE-SW
+           MOVE 'N' TO WS-QGENDER-SW
+           MOVE 'N' TO WS-QALIVE-SW
+           IF WS-PGM-BDATE-DIGITS NOT = SPACES THEN
+              STRING WS-PGM-BDATE-DIGITS(1:4) '-'
+                     WS-PGM-BDATE-DIGITS(5:2) '-'
+                     WS-PGM-BDATE-DIGITS(7:2)
+                     DELIMITED BY SIZE INTO WS-QBDATE
+              MOVE 'Y' TO WS-QBDATE-SW
+           END-IF
+           IF WS-PGM-GENDER-CHAR NOT = SPACE THEN
+              MOVE WS-PGM-GENDER-CHAR TO WS-QGENDER
+              MOVE 'Y' TO WS-QGENDER-SW
+           END-IF
+           IF WS-PGM-ALIVE-CHAR NOT = SPACE THEN
+              MOVE WS-PGM-ALIVE-CHAR TO WS-QALIVE
+              MOVE 'Y' TO WS-QALIVE-SW
+           END-IF
+
+           EXEC SQL
+              UPDATE CITIZENS
+              SET BDATE  = CASE WHEN :WS-QBDATE-SW = 'N'
+                                 THEN BDATE ELSE :WS-QBDATE END,
+                  GENDER = CASE WHEN :WS-QGENDER-SW = 'N'
+                                 THEN GENDER ELSE :WS-QGENDER END,
+                  ALIVE  = CASE WHEN :WS-QALIVE-SW = 'N'
+                                 THEN ALIVE ELSE :WS-QALIVE END
+              WHERE CITIZEN_ID = :WS-QCITIZEN-ID
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN ZERO
+                 EXEC SQL
+                    COMMIT
+                 END-EXEC
+                 DISPLAY 'INFO:    CHANGED CITIZEN_ID=', WS-QCITIZEN-ID
+              WHEN +100
+                 DISPLAY 'WARNING: NO CITIZEN WITH CITIZEN_ID=',
+                    WS-QCITIZEN-ID
+                 MOVE 2 TO RETURN-CODE
+              WHEN OTHER
+                 PERFORM PARA-SQL-ERROR
+           END-EVALUATE
+           EXIT.
+      ******************************************************************
+      *    PARAGRAPH INACTIVATE CITIZEN - SETS ALIVE = 0. A DEDICATED
+      *    MODE INSTEAD OF MAKING EVERY CALLER SPELL OUT 'CH,nnn,,,0'
+      ******************************************************************
+       PARA-INACTIVATE-CITIZEN.
+           MOVE WS-PGM-CITIZEN-ID-DIGITS TO WS-QCITIZEN-ID
+
+           EXEC SQL
+              UPDATE CITIZENS
+              SET ALIVE = 0
+              WHERE CITIZEN_ID = :WS-QCITIZEN-ID
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN ZERO
+                 EXEC SQL
+                    COMMIT
+                 END-EXEC
+                 DISPLAY 'INFO:    INACTIVATED CITIZEN_ID=',
+                    WS-QCITIZEN-ID
+              WHEN +100
+                 DISPLAY 'WARNING: NO CITIZEN WITH CITIZEN_ID=',
+                    WS-QCITIZEN-ID
+                 MOVE 2 TO RETURN-CODE
+              WHEN OTHER
+                 PERFORM PARA-SQL-ERROR
+           END-EVALUATE
+           EXIT.
+      ******************************************************************
+      *    PARAGRAPH SQL ERROR - SAME DB2 ERROR HANDLING ROUTINE
+      *    NCITIZEN USES AROUND ITS CURSORS
+      ******************************************************************
+       PARA-SQL-ERROR.
+           EXEC SQL
+              ROLLBACK
+           END-EXEC
+      ************** DB2 Error Handling Routine
+           DISPLAY '*************************************************'
+           DISPLAY '**** E R R O R M E S S A G E S ****'
+           DISPLAY '*************************************************'
+           DISPLAY '* Problem in paragraph: NCITMAIN'
+           DISPLAY '*'
+           DISPLAY '* SQLCODE: ' SQLCODE
+           DISPLAY '*************************************************'
+           MOVE 8 TO RETURN-CODE
+           CALL "CEE3ABD" USING ABEND-CODE , TIMING
+           EXIT.
